@@ -0,0 +1,37 @@
+      *=================================================================
+      *  D111EREC - PERSONNEL EXTRACT RECORD LAYOUT (mirrors D111E-DATEI
+      *  in the ISSUE14 personnel read program)
+      *=================================================================
+       01  D111E-DATEI.
+           05  D111E-PROJ              PIC 9(02).
+           05  D111E-DST               PIC 9(03).
+           05  D111E-BEA               PIC X(03).
+           05  D111E-PERSNR            PIC 9(09).
+           05  D111E-BDST              PIC 9(08).
+           05  D111E-NAME              PIC X(30).
+           05  D111E-VORNAME           PIC X(30).
+           05  D111E-TITEL             PIC X(20).
+           05  D111E-VORSATZ           PIC X(20).
+           05  D111E-ADEL              PIC X(20).
+           05  D111E-GESCHLECHT        PIC X(01).
+           05  D111E-HAUSNR            PIC X(08).
+           05  D111E-KNR               PIC 9(02).
+           05  D111E-KNAME             PIC X(16).
+           05  D111E-DAT-M             PIC 9(02).
+           05  D111E-DAT-J             PIC 9(04).
+           05  D111E-GEB-DAT.
+               10  D111E-GEB-DAT-T     PIC 9(02).
+               10  D111E-GEB-DAT-M     PIC 9(02).
+               10  D111E-GEB-DAT-J     PIC 9(04).
+           05  D111E-PLZ               PIC X(10).
+           05  D111E-ORT               PIC X(34).
+           05  D111E-STRASSE           PIC X(33).
+           05  D111E-P7142             PIC X(40).
+           05  D111E-LAND              PIC X(30).
+           05  D111E-SATZART           PIC X(01).
+               88  D111E-SATZART-HEADER    VALUE 'H'.
+               88  D111E-SATZART-DETAIL    VALUE 'D'.
+               88  D111E-SATZART-TRAILER   VALUE 'T'.
+           05  D111E-ANSCHRIFT         PIC X(01).
+           05  D111E-KNACHNAME         PIC X(30).
+           05  D111E-REST              PIC X(15).
