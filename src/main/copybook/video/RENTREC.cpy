@@ -0,0 +1,15 @@
+      *=================================================================
+      *  RENTREC - RENTAL-TRANS RECORD LAYOUT
+      *  Keyed by RENTAL-VIDEO-CODE to match VideoRecord's RECORD KEY
+      *  in the indexed VideoFile.
+      *=================================================================
+       01  RENTAL-RECORD.
+           05  RENTAL-VIDEO-CODE          PIC 9(5).
+           05  RENTAL-CUSTOMER-ID         PIC 9(6).
+           05  RENTAL-CHECKOUT-DATE       PIC 9(8).
+           05  RENTAL-DUE-DATE            PIC 9(8).
+           05  RENTAL-RETURN-DATE         PIC 9(8).
+           05  RENTAL-STATUS              PIC X(1).
+               88  RENTAL-OPEN            VALUE 'O'.
+               88  RENTAL-RETURNED        VALUE 'R'.
+           05  RENTAL-LATE-FEE            PIC 9(5)V99.
