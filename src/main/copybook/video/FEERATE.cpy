@@ -0,0 +1,13 @@
+      *=================================================================
+      *  FEERATE - CONFIGURABLE DAILY LATE-FEE RATE TABLE
+      *  Loaded from the FEERATE input at program start, one entry per
+      *  VIDEO-MEDIA-FORMAT code; a caller finding no matching entry
+      *  falls back to its own hardcoded default rate.
+      *=================================================================
+       01  FEE-RATE-TABLE.
+           05  FEE-RATE-MAX-ENTRIES       PIC 9(3) VALUE 10.
+           05  FEE-RATE-ENTRY-COUNT       PIC 9(3) VALUE ZERO.
+           05  FEE-RATE-ENTRY OCCURS 10 TIMES
+               INDEXED BY FEE-RATE-IDX.
+               10  FEE-RATE-FORMAT        PIC X(1).
+               10  FEE-RATE-DAILY-AMT     PIC 9(3)V99.
