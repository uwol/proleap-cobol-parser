@@ -0,0 +1,20 @@
+      *=================================================================
+      *  VIDOREC - VIDEO-RECORD LAYOUT (mirrors FD VideoFile)
+      *=================================================================
+       01  VIDEO-RECORD.
+           05  VIDEO-CODE                 PIC 9(5).
+           05  VIDEO-TITLE                PIC X(40).
+           05  VIDEO-MEDIA-FORMAT         PIC X(1).
+               88  VIDEO-FORMAT-VHS       VALUE 'V'.
+               88  VIDEO-FORMAT-DVD       VALUE 'D'.
+               88  VIDEO-FORMAT-BLU-RAY   VALUE 'B'.
+           05  VIDEO-COPIES-ON-HAND       PIC 9(3).
+           05  VIDEO-MIN-COPIES           PIC 9(3).
+           05  VIDEO-ACTIVE-FLAG          PIC X(1).
+               88  VIDEO-IS-ACTIVE        VALUE 'Y'.
+               88  VIDEO-IS-WRITTEN-OFF   VALUE 'N'.
+           05  VIDEO-WRITEOFF-REASON      PIC X(20).
+           05  VIDEO-WRITEOFF-DATE        PIC 9(8).
+           05  VIDEO-PRICE-TIER           PIC X(1).
+               88  VIDEO-TIER-NEW-RELEASE VALUE 'N'.
+               88  VIDEO-TIER-CATALOG     VALUE 'C'.
