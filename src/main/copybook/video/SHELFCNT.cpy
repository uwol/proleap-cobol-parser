@@ -0,0 +1,8 @@
+      *=================================================================
+      *  SHELFCNT - PHYSICAL SHELF-COUNT EXTRACT RECORD
+      *  ONE RECORD PER TITLE COUNTED DURING THE MONTHLY SHELF COUNT,
+      *  SORTED ASCENDING BY SHELF-VIDEO-CODE BEFORE THIS PROGRAM RUNS.
+      *=================================================================
+       01  SHELF-COUNT-RECORD.
+           05  SHELF-VIDEO-CODE           PIC 9(5).
+           05  SHELF-COUNTED-COPIES       PIC 9(3).
