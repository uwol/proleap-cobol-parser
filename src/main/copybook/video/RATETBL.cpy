@@ -0,0 +1,14 @@
+      *=================================================================
+      *  RATETBL - RENTAL PRICING-TIER RATE TABLE
+      *=================================================================
+       01  RENTAL-RATE-TABLE.
+           05  RENTAL-RATE-ENTRY.
+               10  FILLER PIC X(1) VALUE 'N'.
+               10  FILLER PIC 9(3)V99 VALUE 004.99.
+               10  FILLER PIC X(1) VALUE 'C'.
+               10  FILLER PIC 9(3)V99 VALUE 001.99.
+       01  RENTAL-RATE-TABLE-R REDEFINES RENTAL-RATE-TABLE.
+           05  RENTAL-RATE-ROW OCCURS 2 TIMES
+               INDEXED BY RATE-IDX.
+               10  RATE-TIER-CODE         PIC X(1).
+               10  RATE-DAILY-AMOUNT      PIC 9(3)V99.
