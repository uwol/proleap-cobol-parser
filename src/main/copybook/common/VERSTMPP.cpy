@@ -0,0 +1,32 @@
+      *=================================================================
+      *  VERSTMPP - STANDARD VERSION-STAMP DISPLAY LOGIC.  COPY THIS
+      *  INTO A PARAGRAPH OF ITS OWN (RIGHT AFTER THE PARAGRAPH-NAME
+      *  LINE), REPLACING :PROGNAME: WITH THE PROGRAM'S NAME LITERAL
+      *  (11 CHARACTERS OR LESS, CONVENTIONALLY ENDING " -") AND
+      *  :PROGVERS: WITH THE VERSION LITERAL (11 CHARACTERS OR LESS).
+      *  REQUIRES 01 V0P190 (COPY VERSTAMP) IN WORKING-STORAGE.
+      *  THE RUNNING REGION/ENVIRONMENT IS PICKED UP FROM THE "REGION"
+      *  OS ENVIRONMENT VARIABLE (SET BY THE JCL/SHELL WRAPPER THAT
+      *  INVOKES THE JOB), DEFAULTING TO "PROD" WHEN IT IS NOT SET, SO
+      *  THE SAME LOAD MODULE RUN IN TEST OR PROD IDENTIFIES ITSELF.
+      *=================================================================
+           MOVE :PROGNAME:          TO P190-PROG
+           MOVE :PROGVERS:          TO P190-TEXT
+           MOVE 'Compile-Datum: '   TO P190-TEXT (30:15)
+           MOVE FUNCTION WHEN-COMPILED (7:2)  TO P190-TEXT (45:02)
+           MOVE '.'                 TO P190-TEXT (47:01)
+           MOVE FUNCTION WHEN-COMPILED (5:2)  TO P190-TEXT (48:02)
+           MOVE '.'                 TO P190-TEXT (50:01)
+           MOVE FUNCTION WHEN-COMPILED (1:4)  TO P190-TEXT (51:04)
+           MOVE FUNCTION WHEN-COMPILED (9:2)  TO P190-TEXT (57:02)
+           MOVE '.'                 TO P190-TEXT (59:01)
+           MOVE FUNCTION WHEN-COMPILED (11:2) TO P190-TEXT (60:02)
+           MOVE '.'                 TO P190-TEXT (62:01)
+           MOVE FUNCTION WHEN-COMPILED (13:2) TO P190-TEXT (63:02)
+           DISPLAY 'REGION' UPON ENVIRONMENT-NAME
+           ACCEPT P190-REGION FROM ENVIRONMENT-VALUE
+           IF P190-REGION = SPACES
+               MOVE 'PROD' TO P190-REGION
+           END-IF
+           DISPLAY P190-PROG ' ' P190-TEXT (1:64)
+                   ' REGION=' P190-REGION
