@@ -0,0 +1,17 @@
+      *=================================================================
+      *  VERSTMPT - STANDARD RUN-TRAILER LOGIC, DISPLAYED AT PROGRAM
+      *  TERMINATION.  REUSES THE V0P190 STRUCTURE (COPY VERSTAMP) -
+      *  P190-Z(1) HOLDS THE LINE/RECORD COUNT AND P190-Z(2) HOLDS A
+      *  SIMPLE CHECKSUM DERIVED FROM IT, SO THE OPERATOR CAN CONFIRM A
+      *  RUN'S OUTPUT VOLUME AT A GLANCE WITHOUT COUNTING THE REPORT.
+      *  COPY THIS INTO A PARAGRAPH OF ITS OWN, REPLACING :PROGNAME:
+      *  WITH THE PROGRAM'S NAME LITERAL AND :LINECOUNT: WITH THE
+      *  WORKING-STORAGE COUNTER HOLDING THE NUMBER OF LINES/RECORDS
+      *  WRITTEN THIS RUN.
+      *=================================================================
+           MOVE :PROGNAME:            TO P190-PROG
+           MOVE :LINECOUNT:           TO P190-Z (1)
+           DIVIDE :LINECOUNT: BY 97 GIVING P190-Z (3)
+               REMAINDER P190-Z (2)
+           DISPLAY P190-PROG ' RUN-TRAILER LINES=' P190-Z (1)
+                   ' CHECKSUM=' P190-Z (2)
