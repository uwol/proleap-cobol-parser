@@ -0,0 +1,38 @@
+      *=================================================================
+      *  VERSTAMP - STANDARD PROGRAM VERSION-STAMP WORKING-STORAGE
+      *  BLOCK.  BUILT AND DISPLAYED AT PROGRAM START-UP SO OPERATORS
+      *  CAN TELL EXACTLY WHICH LOAD MODULE AND COMPILE DATE ARE
+      *  ACTUALLY RUNNING.  LAYOUT ORIGINATED IN FUNCTIONCALL; MOVED
+      *  HERE SO EVERY PROGRAM IN THE SUITE CARRIES AN IDENTICAL STAMP.
+      *  SEE VERSTMPP FOR THE PARAMETERIZED DISPLAY LOGIC THAT GOES
+      *  WITH THIS LAYOUT.
+      *=================================================================
+       01  V0P190.
+           05  P190-PROG               PIC X(11).
+           05  FILLER REDEFINES P190-PROG.
+               10  P190-ENDE           PIC XX.
+               10  FILLER              PIC X(09).
+           05  FILLER REDEFINES P190-PROG.
+               10  P190-PGM            PIC X(08).
+               10  FILLER              PIC X(03).
+           05  P190-TEXT                PIC X(120).
+           05  FILLER REDEFINES P190-TEXT.
+               10  P190-ID              PIC X(15).
+               10  P190-IDT             PIC X(105).
+           05  FILLER REDEFINES P190-TEXT.
+               10  P190-Z1              PIC Z(8)9B.
+               10  P190-TXT1            PIC X(30).
+               10  P190-Z2              PIC Z(8)9B.
+               10  P190-TXT2            PIC X(30).
+               10  P190-Z3              PIC Z(8)9B.
+               10  P190-TXT3            PIC X(30).
+           05  FILLER REDEFINES P190-TEXT.
+               10  P190-Z               PIC Z(8)9B      OCCURS 12.
+           05  FILLER REDEFINES P190-TEXT.
+               10  P190-T               PIC X(10)       OCCURS 12.
+           05  FILLER REDEFINES P190-TEXT.
+               10  P190-Z2N             PIC Z(5)9.99B   OCCURS 12.
+           05  FILLER REDEFINES P190-TEXT.
+               10  P190-Z3N             PIC Z(4)9.999B  OCCURS 12.
+           05  P190-KENN                PIC X.
+           05  P190-REGION               PIC X(04).
