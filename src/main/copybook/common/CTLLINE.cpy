@@ -0,0 +1,14 @@
+      *=================================================================
+      *  CTLLINE - NIGHTLY BATCH RUNLOG STATUS-CARD LAYOUT
+      *  ONE-LINE COMPLETION-STATUS CARD WRITTEN BY STEPLOG FOR EACH
+      *  JOB STEP IN THE NIGHTLY CONTROL JOB (SEE NITECTL JCL) AND READ
+      *  BACK BY CTLDRV WHEN IT CONSOLIDATES THE NIGHT'S RUN-LOG REPORT.
+      *=================================================================
+       01  WS-CTL-LINE.
+           05  CL-JOB-NAME                PIC X(20).
+           05  FILLER                     PIC X(4).
+           05  CL-STATUS                  PIC X(10).
+               88  CL-JOB-SUCCEEDED       VALUE 'SUCCESS   '.
+           05  FILLER                     PIC X(1).
+           05  CL-RC-TEXT                 PIC X(10).
+           05  FILLER                     PIC X(35).
