@@ -0,0 +1,15 @@
+      *=================================================================
+      *  CICSMAP - SYMBOLIC MAP FOR MAPSET SCRNSET, MAP SCRN1
+      *  (GENERATED-STYLE COPYBOOK: -L LENGTH, -A ATTRIBUTE,
+      *  -I INPUT VALUE, -O OUTPUT VALUE, PER STANDARD BMS CONVENTION)
+      *=================================================================
+       01  CICSMAPI.
+           05  FILLER                  PIC X(12).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(100).
+       01  CICSMAPO REDEFINES CICSMAPI.
+           05  FILLER                  PIC X(15).
+           05  MSGO                    PIC X(100).
