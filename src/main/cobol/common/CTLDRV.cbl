@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    CTLDRV.
+000400 AUTHOR.        SHOP-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 SSG   INITIAL VERSION - NIGHTLY BATCH CONTROL/DRIVER.
+001200*=================================================================
+001300*  READS THE ONE-LINE COMPLETION-STATUS CARDS THAT THE NIGHTLY
+001400*  CONTROL JOB (SEE NITECTL JCL) WRITES TO RUNLOG AS EACH OF THE
+001500*  SHOP'S MAIN BATCH PROGRAMS (SOMEVIDEOPROGRAM, ISSUE14,
+001600*  UNSTRINGSAMPLE) COMPLETES, AND CONSOLIDATES THEM INTO A SINGLE
+001700*  RUN-LOG REPORT SO OPERATIONS CAN TELL AT A GLANCE WHETHER THE
+001800*  WHOLE NIGHTLY SUITE SUCCEEDED WITHOUT HUNTING THROUGH EACH
+001900*  JOB'S OWN SYSOUT.
+002000*=================================================================
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RUNLOG-IN ASSIGN TO 'RUNLOG'
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS FC-RUNLOG-STATUS.
+003000     SELECT SUMMARY-RPT ASSIGN TO 'CTLSUMRY'
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS FC-SUMMARY-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RUNLOG-IN
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  RUNLOG-LINE                    PIC X(80).
+003800 FD  SUMMARY-RPT
+003900     RECORD CONTAINS 80 CHARACTERS.
+004000 01  SUMMARY-LINE                   PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004150 COPY VERSTAMP.
+004200 01  FC-STATUSES.
+004300     05  FC-RUNLOG-STATUS           PIC X(2).
+004400     05  FC-SUMMARY-STATUS          PIC X(2).
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SW                  PIC X(1) VALUE 'N'.
+004700         88  WS-EOF                 VALUE 'Y'.
+004800 01  WS-COUNTERS.
+004900     05  WS-JOBS-LISTED             PIC 9(3) VALUE ZERO.
+005000     05  WS-JOBS-SUCCESS            PIC 9(3) VALUE ZERO.
+005100     05  WS-JOBS-FAILED             PIC 9(3) VALUE ZERO.
+005200 COPY CTLLINE.
+006000 PROCEDURE DIVISION.
+006100*=================================================================
+006200 0000-MAINLINE.
+006250     PERFORM 0900-DISPLAY-VERSION-STAMP
+006300     PERFORM 1000-INITIALIZE
+006400     PERFORM 2000-PROCESS-STATUS-LINE
+006500         UNTIL WS-EOF
+006600     PERFORM 3000-TERMINATE
+006605     PERFORM 9000-DISPLAY-VERSION-TRAILER
+006700     STOP RUN.
+006750*=================================================================
+006760*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+006770*=================================================================
+006780 0900-DISPLAY-VERSION-STAMP.
+006790     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='CTLDRV -'==
+006795                             ==:PROGVERS:== BY =='Version 001'==.
+006800*=================================================================
+006900*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+007000*=================================================================
+007100 1000-INITIALIZE.
+007200     OPEN INPUT RUNLOG-IN
+007300     OPEN OUTPUT SUMMARY-RPT
+007400     MOVE SPACE TO SUMMARY-LINE
+007500     MOVE 'NIGHTLY BATCH SUITE - CONSOLIDATED RUN LOG'
+007600         TO SUMMARY-LINE
+007700     WRITE SUMMARY-LINE
+007800     MOVE ALL '-' TO SUMMARY-LINE
+007900     WRITE SUMMARY-LINE
+008000     PERFORM 1100-READ-NEXT-STATUS-LINE.
+008100*=================================================================
+008200*    1100-READ-NEXT-STATUS-LINE
+008300*=================================================================
+008400 1100-READ-NEXT-STATUS-LINE.
+008500     READ RUNLOG-IN INTO WS-CTL-LINE
+008600         AT END
+008700             MOVE 'Y' TO WS-EOF-SW
+008800     END-READ.
+008900*=================================================================
+009000*    2000-PROCESS-STATUS-LINE - TALLY AND ECHO ONE JOB'S STATUS
+009100*=================================================================
+009200 2000-PROCESS-STATUS-LINE.
+009300     ADD 1 TO WS-JOBS-LISTED
+009400     IF CL-JOB-SUCCEEDED
+009500         ADD 1 TO WS-JOBS-SUCCESS
+009600     ELSE
+009700         ADD 1 TO WS-JOBS-FAILED
+009800     END-IF
+009900     WRITE SUMMARY-LINE FROM RUNLOG-LINE
+010000     PERFORM 1100-READ-NEXT-STATUS-LINE.
+010100*=================================================================
+010200*    3000-TERMINATE - WRITE THE OVERALL SUMMARY, CLOSE FILES
+010300*=================================================================
+010400 3000-TERMINATE.
+010500     MOVE ALL '-' TO SUMMARY-LINE
+010600     WRITE SUMMARY-LINE
+010700     MOVE SPACE TO SUMMARY-LINE
+010800     STRING 'JOBS LISTED=' WS-JOBS-LISTED
+010900         ' SUCCESS=' WS-JOBS-SUCCESS
+011000         ' FAILED=' WS-JOBS-FAILED
+011100         DELIMITED BY SIZE INTO SUMMARY-LINE
+011200     WRITE SUMMARY-LINE
+011300     MOVE SPACE TO SUMMARY-LINE
+011400     IF WS-JOBS-FAILED > 0
+011500         MOVE 'OVERALL NIGHTLY BATCH STATUS = FAILURE'
+011600             TO SUMMARY-LINE
+011700     ELSE
+011800         MOVE 'OVERALL NIGHTLY BATCH STATUS = SUCCESS'
+011900             TO SUMMARY-LINE
+012000     END-IF
+012100     WRITE SUMMARY-LINE
+012200     CLOSE RUNLOG-IN
+012300     CLOSE SUMMARY-RPT
+012400     DISPLAY 'CTLDRV: JOBS LISTED  = ' WS-JOBS-LISTED
+012500     DISPLAY 'CTLDRV: JOBS SUCCESS = ' WS-JOBS-SUCCESS
+012600     DISPLAY 'CTLDRV: JOBS FAILED  = ' WS-JOBS-FAILED.
+012700*=================================================================
+012800*=================================================================
+012810*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+012820*=================================================================
+012830 9000-DISPLAY-VERSION-TRAILER.
+012840     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='CTLDRV -'==
+012845                             ==:LINECOUNT:== BY WS-JOBS-LISTED.
