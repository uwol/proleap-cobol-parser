@@ -0,0 +1,85 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    STEPLOG.
+000400 AUTHOR.        SHOP-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 SSG   INITIAL VERSION - RUNLOG STATUS-CARD WRITER.
+001200*=================================================================
+001300*  WRITES ONE COMPLETION-STATUS CARD TO RUNLOG FOR THE JOB STEP
+001400*  THAT INVOKED IT.  THE NIGHTLY CONTROL JOB (SEE NITECTL JCL)
+001500*  RUNS THIS AFTER EACH MAIN BATCH PROGRAM, PASSING THE JOB NAME,
+001600*  SUCCESS/FAILED KEYWORD, AND THE STEP'S ACTUAL RETURN CODE IN
+001700*  THE EXEC PARM, WHERE JCL SYMBOLIC SUBSTITUTION (&STEPNNN.RC)
+001800*  IS RESOLVED BY THE JCL PROCESSOR BEFORE THIS PROGRAM EVER
+001900*  RUNS.  UNLIKE IN-STREAM SYSIN/SYSUT1 DATA, THE EXEC STATEMENT
+002000*  PARM FIELD IS A JCL STATEMENT FIELD, SO SYMBOLIC SUBSTITUTION
+002100*  APPLIES THERE - THIS IS THE MECHANISM BY WHICH A STEP'S RETURN
+002200*  CODE ACTUALLY REACHES THE RUN-LOG CTLDRV LATER CONSOLIDATES.
+002300*=================================================================
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RUNLOG-OUT ASSIGN TO 'RUNLOG'
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS FC-RUNLOG-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RUNLOG-OUT
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  RUNLOG-LINE                    PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  FC-RUNLOG-STATUS               PIC X(2).
+004000 COPY CTLLINE.
+004100 01  WS-PARM-FIELDS.
+004200     05  WS-PARM-JOB-NAME           PIC X(20).
+004300     05  WS-PARM-STATUS             PIC X(10).
+004400     05  WS-PARM-RC-TEXT            PIC X(10).
+004500 LINKAGE SECTION.
+004600 01  LS-PARM-LENGTH                 PIC S9(4) COMP.
+004700 01  LS-PARM-DATA                   PIC X(80).
+004800 PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-DATA.
+004900*=================================================================
+005000 0000-MAINLINE.
+005100     PERFORM 1000-PARSE-PARM
+005200     PERFORM 2000-WRITE-STATUS-CARD
+005300     STOP RUN.
+005400*=================================================================
+005500*    1000-PARSE-PARM - SPLIT THE JOB NAME, STATUS, AND RETURN
+005600*    CODE OUT OF THE EXEC STATEMENT'S PARM STRING
+005700*=================================================================
+005800 1000-PARSE-PARM.
+005900     MOVE SPACES TO WS-PARM-FIELDS
+006000     UNSTRING LS-PARM-DATA (1:LS-PARM-LENGTH)
+006100         DELIMITED BY ','
+006200         INTO WS-PARM-JOB-NAME
+006300              WS-PARM-STATUS
+006400              WS-PARM-RC-TEXT
+006500     END-UNSTRING.
+006600*=================================================================
+006700*    2000-WRITE-STATUS-CARD - BUILD AND APPEND THE COMPLETION
+006800*    CARD TO RUNLOG (JCL DD DISP=MOD POSITIONS THE DATASET AT
+006900*    END-OF-FILE BEFORE THIS OPEN)
+007000*=================================================================
+007100 2000-WRITE-STATUS-CARD.
+007200     MOVE SPACES TO WS-CTL-LINE
+007300     MOVE WS-PARM-JOB-NAME          TO CL-JOB-NAME
+007400     MOVE WS-PARM-STATUS            TO CL-STATUS
+007500     STRING 'RC=' DELIMITED BY SIZE
+007600             WS-PARM-RC-TEXT        DELIMITED BY SPACE
+007700             INTO CL-RC-TEXT
+007800     OPEN OUTPUT RUNLOG-OUT
+007900     WRITE RUNLOG-LINE FROM WS-CTL-LINE
+008000     CLOSE RUNLOG-OUT
+008100     IF FC-RUNLOG-STATUS NOT = '00'
+008200         DISPLAY 'STEPLOG: UNABLE TO WRITE RUNLOG, STATUS='
+008300             FC-RUNLOG-STATUS
+008400         MOVE 16 TO RETURN-CODE
+008500     END-IF.
