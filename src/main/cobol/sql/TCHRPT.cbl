@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    TCHRPT.
+000400 AUTHOR.        REGISTRAR-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 RSG   INITIAL VERSION - TEACHER ROSTER REPORT.
+001200*=================================================================
+001300*  CURSORS THROUGH THE TEACHER TABLE (THE SAME TABLE HELLO LOOKS
+001400*  UP A SINGLE ROW FROM) AND WRITES ONE PRINT LINE PER TEACHER,
+001500*  SO THE REGISTRAR CAN RUN A FULL ROSTER INSTEAD OF ONE LOOKUP
+001600*  AT A TIME.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ROSTER-RPT ASSIGN TO 'TCHRRPT'
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS FC-ROSTER-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  ROSTER-RPT
+003000     RECORD CONTAINS 80 CHARACTERS.
+003100 01  ROSTER-LINE                    PIC X(80).
+003200 WORKING-STORAGE SECTION.
+003300*=================================================================
+003350 COPY VERSTAMP.
+003360   EXEC SQL
+003370     INCLUDE SQLSCRIPT
+003380   END-EXEC.
+003400   EXEC SQL
+003500     INCLUDE TEACHER
+003600   END-EXEC.
+003700*=================================================================
+003800   EXEC SQL BEGIN DECLARE SECTION
+003900   END-EXEC.
+004000     01 WS-TEACHER-REC.
+004100         05 WS-TEACHER-ID           PIC 9(10).
+004150         05 WS-TEACHER-NAME         PIC X(30).
+004200         05 WS-TEACHER-DEPT         PIC X(10).
+004300   EXEC SQL END DECLARE SECTION
+004400   END-EXEC.
+004500*=================================================================
+004600 01  FC-ROSTER-STATUS               PIC X(2).
+004700 01  WS-SWITCHES.
+004800     05  WS-EOC-SW                  PIC X(1) VALUE 'N'.
+004900         88  WS-END-OF-CURSOR       VALUE 'Y'.
+005000 01  WS-COUNTERS.
+005100     05  WS-TEACHERS-LISTED         PIC 9(7) VALUE ZERO.
+005200 01  WS-ROSTER-LINE.
+005300     05  WS-RL-TEACHER-ID           PIC 9(10).
+005400     05  FILLER                     PIC X(1)  VALUE SPACE.
+005500     05  WS-RL-TEACHER-NAME         PIC X(30).
+005600     05  FILLER                     PIC X(1)  VALUE SPACE.
+005700     05  WS-RL-TEACHER-DEPT         PIC X(10).
+005800 PROCEDURE DIVISION.
+005900*=================================================================
+006000 0000-MAINLINE.
+006050     PERFORM 0900-DISPLAY-VERSION-STAMP
+006100     PERFORM 1000-INITIALIZE
+006200     PERFORM 2000-PROCESS-TEACHER
+006300         UNTIL WS-END-OF-CURSOR
+006400     PERFORM 3000-TERMINATE
+006405     PERFORM 9000-DISPLAY-VERSION-TRAILER
+006500     STOP RUN.
+006550*=================================================================
+006560*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+006570*=================================================================
+006580 0900-DISPLAY-VERSION-STAMP.
+006590     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='TCHRPT -'==
+006595                             ==:PROGVERS:== BY =='Version 001'==.
+006600*=================================================================
+006700*    1000-INITIALIZE - OPEN THE REPORT FILE AND THE TEACHER CURSOR
+006800*=================================================================
+006900 1000-INITIALIZE.
+007000     OPEN OUTPUT ROSTER-RPT
+007100   EXEC SQL
+007200     DECLARE TCHRCUR CURSOR FOR
+007300       SELECT TEACHER-ID, TEACHER-NAME, TEACHER-DEPT
+007400       FROM TEACHER
+007500       ORDER BY TEACHER-ID
+007600   END-EXEC
+007700   EXEC SQL
+007800     OPEN TCHRCUR
+007900   END-EXEC
+008000     PERFORM 1100-FETCH-NEXT-TEACHER.
+008100*=================================================================
+008200*    1100-FETCH-NEXT-TEACHER
+008300*=================================================================
+008400 1100-FETCH-NEXT-TEACHER.
+008500   EXEC SQL
+008600     FETCH TCHRCUR
+008700       INTO :WS-TEACHER-ID, :WS-TEACHER-NAME, :WS-TEACHER-DEPT
+008800   END-EXEC
+008900     IF SQLCODE = 100
+009000         MOVE 'Y' TO WS-EOC-SW
+009100     END-IF.
+009200*=================================================================
+009300*    2000-PROCESS-TEACHER - WRITE ONE ROSTER LINE
+009400*=================================================================
+009500 2000-PROCESS-TEACHER.
+009600     MOVE SPACE TO WS-ROSTER-LINE
+009700     MOVE WS-TEACHER-ID            TO WS-RL-TEACHER-ID
+009800     MOVE WS-TEACHER-NAME          TO WS-RL-TEACHER-NAME
+009900     MOVE WS-TEACHER-DEPT          TO WS-RL-TEACHER-DEPT
+010000     WRITE ROSTER-LINE FROM WS-ROSTER-LINE
+010100     ADD 1 TO WS-TEACHERS-LISTED
+010200     PERFORM 1100-FETCH-NEXT-TEACHER.
+010300*=================================================================
+010400*    3000-TERMINATE - CLOSE THE CURSOR AND THE REPORT FILE
+010500*=================================================================
+010600 3000-TERMINATE.
+010700   EXEC SQL
+010800     CLOSE TCHRCUR
+010900   END-EXEC
+011000     CLOSE ROSTER-RPT
+011100     DISPLAY 'TCHRPT: TEACHERS LISTED = ' WS-TEACHERS-LISTED.
+011200*=================================================================
+011300*=================================================================
+011310*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+011320*=================================================================
+011330 9000-DISPLAY-VERSION-TRAILER.
+011340     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='TCHRPT -'==
+011345                             ==:LINECOUNT:== BY
+011347                                 WS-TEACHERS-LISTED.
