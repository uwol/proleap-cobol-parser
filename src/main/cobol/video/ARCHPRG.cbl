@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    ARCHPRG.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - RENTAL HISTORY ARCHIVE/PURGE.
+001200*=================================================================
+001300*  MOVES CLOSED-OUT RENTAL-TRANS RECORDS (RENTAL-RETURNED) WHOSE
+001400*  RETURN DATE IS OLDER THAN WS-RETENTION-CUTOFF FROM RENTFILE TO
+001500*  THE RENTHIST SEQUENTIAL HISTORY FILE, AND DELETES THEM FROM THE
+001600*  ACTIVE FILE SO IT DOES NOT GROW UNBOUNDED.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OPTIONAL RENTFILE ASSIGN TO 'IDXRENT'
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS RENTAL-VIDEO-CODE OF RENTAL-RECORD
+002500         FILE STATUS IS FC-RENTFILE-STATUS.
+002600     SELECT RENTHIST ASSIGN TO 'RENTHIST'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS FC-RENTHIST-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  RENTFILE.
+003200 COPY RENTREC.
+003300 FD  RENTHIST
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  RENTHIST-LINE                  PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003650 COPY VERSTAMP.
+003700 01  FC-STATUSES.
+003800     05  FC-RENTFILE-STATUS         PIC X(2).
+003900     05  FC-RENTHIST-STATUS         PIC X(2).
+004000 01  WS-SWITCHES.
+004100     05  WS-EOF-SW                  PIC X(1) VALUE 'N'.
+004200         88  WS-EOF                 VALUE 'Y'.
+004300 01  WS-CURRENT-DATE.
+004400     05  WS-CURRENT-DATE-YYYYMMDD   PIC 9(8).
+004500 01  WS-RETENTION-DAYS              PIC 9(3) VALUE 365.
+004600 01  WS-RETENTION-CUTOFF            PIC 9(8).
+004700 01  WS-COUNTERS.
+004800     05  WS-RENTALS-SCANNED         PIC 9(7) VALUE ZERO.
+004900     05  WS-RENTALS-ARCHIVED        PIC 9(7) VALUE ZERO.
+005000 01  WS-HIST-LINE.
+005100     05  HL-VIDEO-CODE              PIC 9(5).
+005200     05  FILLER                     PIC X(1)  VALUE SPACE.
+005300     05  HL-CUSTOMER-ID             PIC 9(6).
+005400     05  FILLER                     PIC X(1)  VALUE SPACE.
+005500     05  HL-CHECKOUT-DATE           PIC 9(8).
+005600     05  FILLER                     PIC X(1)  VALUE SPACE.
+005700     05  HL-DUE-DATE                PIC 9(8).
+005800     05  FILLER                     PIC X(1)  VALUE SPACE.
+005900     05  HL-RETURN-DATE             PIC 9(8).
+006000     05  FILLER                     PIC X(1)  VALUE SPACE.
+006100     05  HL-LATE-FEE                PIC 9(5)V99.
+006200 PROCEDURE DIVISION.
+006300*=================================================================
+006400 0000-MAINLINE.
+006450     PERFORM 0900-DISPLAY-VERSION-STAMP
+006500     PERFORM 1000-INITIALIZE
+006600     PERFORM 2000-PROCESS-RENTALS
+006700         UNTIL WS-EOF
+006800     PERFORM 3000-TERMINATE
+006805     PERFORM 9000-DISPLAY-VERSION-TRAILER
+006900     STOP RUN.
+006914*=================================================================
+006928*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+006942*=================================================================
+006956 0900-DISPLAY-VERSION-STAMP.
+006970     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='ARCHPRG -'==
+006984                             ==:PROGVERS:== BY =='Version 001'==.
+007000*=================================================================
+007100 1000-INITIALIZE.
+007200     ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+007300     COMPUTE WS-RETENTION-CUTOFF =
+007400         WS-CURRENT-DATE-YYYYMMDD - WS-RETENTION-DAYS
+007500     OPEN I-O RENTFILE
+007600     IF FC-RENTFILE-STATUS NOT = '00'
+007650         AND FC-RENTFILE-STATUS NOT = '05'
+007700         DISPLAY 'ARCHPRG: UNABLE TO OPEN RENTFILE, STATUS='
+007800             FC-RENTFILE-STATUS
+007900         MOVE 'Y' TO WS-EOF-SW
+008000     END-IF
+008100     OPEN OUTPUT RENTHIST
+008200     PERFORM 1100-READ-NEXT-RENTAL.
+008300*=================================================================
+008400 1100-READ-NEXT-RENTAL.
+008500     READ RENTFILE NEXT RECORD
+008600         AT END
+008700             MOVE 'Y' TO WS-EOF-SW
+008800     END-READ.
+008900*=================================================================
+009000 2000-PROCESS-RENTALS.
+009100     ADD 1 TO WS-RENTALS-SCANNED
+009200     IF RENTAL-RETURNED
+009300         AND RENTAL-RETURN-DATE < WS-RETENTION-CUTOFF
+009400         PERFORM 2100-ARCHIVE-AND-PURGE
+009500     END-IF
+009600     PERFORM 1100-READ-NEXT-RENTAL.
+009700*=================================================================
+009800 2100-ARCHIVE-AND-PURGE.
+009900     MOVE RENTAL-VIDEO-CODE          TO HL-VIDEO-CODE
+010000     MOVE RENTAL-CUSTOMER-ID         TO HL-CUSTOMER-ID
+010100     MOVE RENTAL-CHECKOUT-DATE       TO HL-CHECKOUT-DATE
+010200     MOVE RENTAL-DUE-DATE            TO HL-DUE-DATE
+010300     MOVE RENTAL-RETURN-DATE         TO HL-RETURN-DATE
+010400     MOVE RENTAL-LATE-FEE            TO HL-LATE-FEE
+010500     WRITE RENTHIST-LINE FROM WS-HIST-LINE
+010600     DELETE RENTFILE RECORD
+010700         INVALID KEY
+010800             DISPLAY 'ARCHPRG: DELETE FAILED FOR VIDEO-CODE='
+010900                 RENTAL-VIDEO-CODE
+011000     END-DELETE
+011100     ADD 1 TO WS-RENTALS-ARCHIVED.
+011200*=================================================================
+011300 3000-TERMINATE.
+011400     CLOSE RENTFILE
+011500     CLOSE RENTHIST
+011600     DISPLAY 'ARCHPRG: RENTALS SCANNED  = ' WS-RENTALS-SCANNED
+011700     DISPLAY 'ARCHPRG: RENTALS ARCHIVED = ' WS-RENTALS-ARCHIVED.
+011800*=================================================================
+011900*=================================================================
+011910*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+011920*=================================================================
+011930 9000-DISPLAY-VERSION-TRAILER.
+011940     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='ARCHPRG -'==
+011945                             ==:LINECOUNT:== BY
+011947                                 WS-RENTALS-ARCHIVED.
