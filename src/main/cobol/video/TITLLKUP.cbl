@@ -0,0 +1,112 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    TITLLKUP.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - TITLE-DUPLICATE LOOKUP.
+001200*=================================================================
+001300*  GIVEN A REQUESTED TITLE ON WS-SEARCH-TITLE, STARTS VIDOFILE ON
+001400*  THE ALTERNATE RECORD KEY (VIDEO-TITLE, WHICH ALLOWS DUPLICATES)
+001500*  AND READS EVERY COPY SHARING THAT TITLE SO STAFF CAN SEE ALL
+001600*  VIDEO-CODES A CUSTOMER MIGHT BE ABLE TO CHECK OUT.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002500         ALTERNATE RECORD KEY IS VIDEO-TITLE OF VIDEO-RECORD
+002600            WITH DUPLICATES
+002700         FILE STATUS IS FC-VIDOFILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  VIDOFILE.
+003100 COPY VIDOREC.
+003200 WORKING-STORAGE SECTION.
+003250 COPY VERSTAMP.
+003300 01  FC-VIDOFILE-STATUS             PIC X(2).
+003400 01  WS-SWITCHES.
+003500     05  WS-DONE-SW                 PIC X(1) VALUE 'N'.
+003600         88  WS-DONE                VALUE 'Y'.
+003700 01  WS-SEARCH-TITLE                PIC X(40).
+003800 01  WS-COPIES-FOUND                PIC 9(3) VALUE ZERO.
+003900 PROCEDURE DIVISION.
+004000*=================================================================
+004100 0000-MAINLINE.
+004150     PERFORM 0900-DISPLAY-VERSION-STAMP
+004200     PERFORM 1000-INITIALIZE
+004300     PERFORM 2000-FIND-FIRST-COPY
+004400     PERFORM 3000-LIST-REMAINING-COPIES
+004500         UNTIL WS-DONE
+004600     PERFORM 4000-TERMINATE
+004605     PERFORM 9000-DISPLAY-VERSION-TRAILER
+004700     STOP RUN.
+004714*=================================================================
+004728*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+004742*=================================================================
+004756 0900-DISPLAY-VERSION-STAMP.
+004770     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='TITLLKUP -'==
+004784                             ==:PROGVERS:== BY =='Version 001'==.
+004800*=================================================================
+004900 1000-INITIALIZE.
+005000     ACCEPT WS-SEARCH-TITLE FROM CONSOLE
+005100     OPEN INPUT VIDOFILE
+005200     IF FC-VIDOFILE-STATUS NOT = '00'
+005250         AND FC-VIDOFILE-STATUS NOT = '05'
+005300         DISPLAY 'TITLLKUP: UNABLE TO OPEN VIDOFILE, STATUS='
+005400             FC-VIDOFILE-STATUS
+005500         MOVE 'Y' TO WS-DONE-SW
+005600     END-IF.
+005700*=================================================================
+005800 2000-FIND-FIRST-COPY.
+005900     MOVE WS-SEARCH-TITLE TO VIDEO-TITLE
+006000     START VIDOFILE KEY IS EQUAL TO VIDEO-TITLE
+006100         INVALID KEY
+006200             MOVE 'Y' TO WS-DONE-SW
+006300     END-START
+006400     IF NOT WS-DONE
+006500         READ VIDOFILE NEXT RECORD
+006600             AT END
+006700                 MOVE 'Y' TO WS-DONE-SW
+006800         END-READ
+006900     END-IF
+007000     IF NOT WS-DONE
+007100         PERFORM 3100-REPORT-COPY
+007200     END-IF.
+007300*=================================================================
+007400 3000-LIST-REMAINING-COPIES.
+007500     READ VIDOFILE NEXT RECORD
+007600         AT END
+007700             MOVE 'Y' TO WS-DONE-SW
+007800     END-READ
+007900     IF NOT WS-DONE
+008000         IF VIDEO-TITLE = WS-SEARCH-TITLE
+008100             PERFORM 3100-REPORT-COPY
+008200         ELSE
+008300             MOVE 'Y' TO WS-DONE-SW
+008400         END-IF
+008500     END-IF.
+008600*=================================================================
+008700 3100-REPORT-COPY.
+008750     IF VIDEO-IS-ACTIVE
+008800         ADD 1 TO WS-COPIES-FOUND
+008900         DISPLAY 'TITLLKUP: COPY VIDEO-CODE = ' VIDEO-CODE
+008950     END-IF.
+009000*=================================================================
+009100 4000-TERMINATE.
+009200     CLOSE VIDOFILE
+009300     DISPLAY 'TITLLKUP: COPIES FOUND FOR TITLE = ' WS-COPIES-FOUND.
+009400*=================================================================
+009500*=================================================================
+009510*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+009520*=================================================================
+009530 9000-DISPLAY-VERSION-TRAILER.
+009540     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='TITLLKUP -'==
+009545                             ==:LINECOUNT:== BY WS-COPIES-FOUND.
