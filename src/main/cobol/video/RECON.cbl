@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    RECON.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - MONTHLY SHELF RECONCILIATION.
+001200*=================================================================
+001300*  MATCHES THE KEYED/SCANNED SHELF-COUNT EXTRACT (SHELFCNT, SORTED
+001400*  ASCENDING BY VIDEO CODE) AGAINST VIDOFILE (READ IN KEY SEQUENCE)
+001500*  AND PRODUCES A VARIANCE REPORT OF MISSING, EXTRA, AND
+001600*  MIS-SHELVED COPIES.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002500         FILE STATUS IS FC-VIDOFILE-STATUS.
+002600     SELECT SHELFCNT ASSIGN TO 'SHELFCNT'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS FC-SHELFCNT-STATUS.
+002900     SELECT VARIANCE-RPT ASSIGN TO 'VARIANCE'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS FC-VARIANCE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  VIDOFILE.
+003500 COPY VIDOREC.
+003600 FD  SHELFCNT.
+003700 COPY SHELFCNT.
+003800 FD  VARIANCE-RPT
+003900     RECORD CONTAINS 80 CHARACTERS.
+004000 01  VARIANCE-LINE                  PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004150 COPY VERSTAMP.
+004200 01  FC-STATUSES.
+004300     05  FC-VIDOFILE-STATUS         PIC X(2).
+004400     05  FC-SHELFCNT-STATUS         PIC X(2).
+004500     05  FC-VARIANCE-STATUS         PIC X(2).
+004600 01  WS-SWITCHES.
+004700     05  WS-VIDEO-EOF-SW            PIC X(1) VALUE 'N'.
+004800         88  WS-VIDEO-EOF           VALUE 'Y'.
+004900     05  WS-SHELF-EOF-SW            PIC X(1) VALUE 'N'.
+005000         88  WS-SHELF-EOF           VALUE 'Y'.
+005100     05  WS-DONE-SW                 PIC X(1) VALUE 'N'.
+005200         88  WS-DONE                VALUE 'Y'.
+005300 01  WS-COMPARE-KEYS.
+005400     05  WS-VIDEO-KEY               PIC 9(5).
+005500     05  WS-SHELF-KEY               PIC 9(5).
+005600 01  WS-HIGH-KEY                    PIC 9(5) VALUE 99999.
+005700 01  WS-COUNTERS.
+005800     05  WS-MISSING-COUNT           PIC 9(5) VALUE ZERO.
+005900     05  WS-EXTRA-COUNT             PIC 9(5) VALUE ZERO.
+006000     05  WS-MISSHELVED-COUNT        PIC 9(5) VALUE ZERO.
+006050     05  WS-VARIANCE-LINES-WRITTEN  PIC 9(5) VALUE ZERO.
+006100 01  WS-VARIANCE-LINE.
+006200     05  FILLER                     PIC X(1)  VALUE SPACE.
+006300     05  VL-VIDEO-CODE              PIC 9(5).
+006400     05  FILLER                     PIC X(2)  VALUE SPACE.
+006500     05  VL-BOOK-QTY                PIC ZZ9.
+006600     05  FILLER                     PIC X(2)  VALUE SPACE.
+006700     05  VL-SHELF-QTY               PIC ZZ9.
+006800     05  FILLER                     PIC X(2)  VALUE SPACE.
+006900     05  VL-VARIANCE-TYPE           PIC X(20).
+007000 PROCEDURE DIVISION.
+007100*=================================================================
+007200 0000-MAINLINE.
+007250     PERFORM 0900-DISPLAY-VERSION-STAMP
+007300     PERFORM 1000-INITIALIZE
+007400     PERFORM 2000-MATCH-RECORDS
+007500         UNTIL WS-DONE
+007600     PERFORM 3000-TERMINATE
+007605     PERFORM 9000-DISPLAY-VERSION-TRAILER
+007700     STOP RUN.
+007714*=================================================================
+007728*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+007742*=================================================================
+007756 0900-DISPLAY-VERSION-STAMP.
+007770     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='RECON -'==
+007784                             ==:PROGVERS:== BY =='Version 001'==.
+007800*=================================================================
+007900 1000-INITIALIZE.
+008000     OPEN INPUT VIDOFILE
+008100     IF FC-VIDOFILE-STATUS NOT = '00'
+008150         AND FC-VIDOFILE-STATUS NOT = '05'
+008200         MOVE 'Y' TO WS-VIDEO-EOF-SW
+008300     END-IF
+008400     OPEN INPUT SHELFCNT
+008500     IF FC-SHELFCNT-STATUS NOT = '00'
+008600         MOVE 'Y' TO WS-SHELF-EOF-SW
+008700     END-IF
+008800     OPEN OUTPUT VARIANCE-RPT
+008900     PERFORM 1100-READ-NEXT-VIDEO
+009000     PERFORM 1200-READ-NEXT-SHELF.
+009100*=================================================================
+009200 1100-READ-NEXT-VIDEO.
+009300     READ VIDOFILE NEXT RECORD
+009400         AT END
+009500             MOVE 'Y' TO WS-VIDEO-EOF-SW
+009600     END-READ
+009700     IF WS-VIDEO-EOF
+009800         MOVE WS-HIGH-KEY TO WS-VIDEO-KEY
+009900     ELSE
+010000         MOVE VIDEO-CODE TO WS-VIDEO-KEY
+010100     END-IF.
+010200*=================================================================
+010300 1200-READ-NEXT-SHELF.
+010400     READ SHELFCNT
+010500         AT END
+010600             MOVE 'Y' TO WS-SHELF-EOF-SW
+010700     END-READ
+010800     IF WS-SHELF-EOF
+010900         MOVE WS-HIGH-KEY TO WS-SHELF-KEY
+011000     ELSE
+011100         MOVE SHELF-VIDEO-CODE TO WS-SHELF-KEY
+011200     END-IF.
+011300*=================================================================
+011400 2000-MATCH-RECORDS.
+011500     IF WS-VIDEO-EOF AND WS-SHELF-EOF
+011600         MOVE 'Y' TO WS-DONE-SW
+011700     ELSE
+011800         IF WS-VIDEO-KEY = WS-SHELF-KEY
+011900             PERFORM 2100-COMPARE-QUANTITIES
+012000             PERFORM 1100-READ-NEXT-VIDEO
+012025             PERFORM 1200-READ-NEXT-SHELF
+012050         ELSE
+012075             IF WS-VIDEO-KEY < WS-SHELF-KEY
+012100                 PERFORM 2200-REPORT-MISSING-ON-SHELF
+012125                 PERFORM 1100-READ-NEXT-VIDEO
+012150             ELSE
+012175                 PERFORM 2300-REPORT-EXTRA-ON-SHELF
+012200                 PERFORM 1200-READ-NEXT-SHELF
+012225             END-IF
+012250         END-IF
+012275     END-IF.
+012300*=================================================================
+012400 2100-COMPARE-QUANTITIES.
+012500     IF VIDEO-COPIES-ON-HAND NOT = SHELF-COUNTED-COPIES
+012600         ADD 1 TO WS-MISSHELVED-COUNT
+012700         MOVE VIDEO-CODE             TO VL-VIDEO-CODE
+012800         MOVE VIDEO-COPIES-ON-HAND   TO VL-BOOK-QTY
+012900         MOVE SHELF-COUNTED-COPIES   TO VL-SHELF-QTY
+013000         MOVE 'QUANTITY MISMATCH'    TO VL-VARIANCE-TYPE
+013100         WRITE VARIANCE-LINE FROM WS-VARIANCE-LINE
+013150         ADD 1 TO WS-VARIANCE-LINES-WRITTEN
+013200     END-IF.
+013300*=================================================================
+013400 2200-REPORT-MISSING-ON-SHELF.
+013500     ADD 1 TO WS-MISSING-COUNT
+013600     MOVE VIDEO-CODE                 TO VL-VIDEO-CODE
+013700     MOVE VIDEO-COPIES-ON-HAND       TO VL-BOOK-QTY
+013800     MOVE ZERO                       TO VL-SHELF-QTY
+013900     MOVE 'MISSING FROM SHELF'       TO VL-VARIANCE-TYPE
+014000     WRITE VARIANCE-LINE FROM WS-VARIANCE-LINE
+014050     ADD 1 TO WS-VARIANCE-LINES-WRITTEN.
+014100*=================================================================
+014200 2300-REPORT-EXTRA-ON-SHELF.
+014300     ADD 1 TO WS-EXTRA-COUNT
+014400     MOVE SHELF-VIDEO-CODE           TO VL-VIDEO-CODE
+014500     MOVE ZERO                       TO VL-BOOK-QTY
+014600     MOVE SHELF-COUNTED-COPIES       TO VL-SHELF-QTY
+014700     MOVE 'NOT IN VIDOFILE'          TO VL-VARIANCE-TYPE
+014800     WRITE VARIANCE-LINE FROM WS-VARIANCE-LINE
+014850     ADD 1 TO WS-VARIANCE-LINES-WRITTEN.
+014900*=================================================================
+015000 3000-TERMINATE.
+015100     CLOSE VIDOFILE
+015200     CLOSE SHELFCNT
+015300     CLOSE VARIANCE-RPT
+015400     DISPLAY 'RECON: MISSING FROM SHELF = ' WS-MISSING-COUNT
+015500     DISPLAY 'RECON: EXTRA ON SHELF     = ' WS-EXTRA-COUNT
+015600     DISPLAY 'RECON: MIS-SHELVED        = ' WS-MISSHELVED-COUNT.
+015700*=================================================================
+015800*=================================================================
+015810*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+015820*=================================================================
+015830 9000-DISPLAY-VERSION-TRAILER.
+015840     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='RECON -'==
+015845                             ==:LINECOUNT:== BY
+015847                                 WS-VARIANCE-LINES-WRITTEN.
