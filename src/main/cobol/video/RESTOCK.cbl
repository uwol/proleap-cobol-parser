@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    RESTOCK.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - REORDER/RESTOCK REPORT.
+001200*=================================================================
+001300*  SCANS VIDOFILE AND FLAGS ANY TITLE WHOSE COPIES-ON-HAND HAS
+001400*  FALLEN BELOW ITS CONFIGURED MINIMUM COPY COUNT SO PURCHASING
+001500*  CAN REORDER BEFORE THE SHELF RUNS OUT.
+001600*=================================================================
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002400         FILE STATUS IS FC-VIDOFILE-STATUS.
+002500     SELECT RESTOCK-RPT ASSIGN TO 'RESTOCK'
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS FC-RESTOCK-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  VIDOFILE.
+003100 COPY VIDOREC.
+003200 FD  RESTOCK-RPT
+003300     RECORD CONTAINS 80 CHARACTERS.
+003400 01  RESTOCK-LINE                   PIC X(80).
+003500 WORKING-STORAGE SECTION.
+003550 COPY VERSTAMP.
+003600 01  FC-STATUSES.
+003700     05  FC-VIDOFILE-STATUS         PIC X(2).
+003800     05  FC-RESTOCK-STATUS          PIC X(2).
+003900 01  WS-SWITCHES.
+004000     05  WS-EOF-SW                  PIC X(1) VALUE 'N'.
+004100         88  WS-EOF                 VALUE 'Y'.
+004200 01  WS-COUNTERS.
+004300     05  WS-TITLES-SCANNED          PIC 9(7) VALUE ZERO.
+004400     05  WS-TITLES-BELOW-MIN        PIC 9(7) VALUE ZERO.
+004500 01  WS-DETAIL-LINE.
+004600     05  FILLER                     PIC X(1)  VALUE SPACE.
+004700     05  DL-VIDEO-CODE              PIC 9(5).
+004800     05  FILLER                     PIC X(2)  VALUE SPACE.
+004900     05  DL-VIDEO-TITLE             PIC X(40).
+005000     05  FILLER                     PIC X(2)  VALUE SPACE.
+005100     05  DL-ON-HAND                 PIC ZZ9.
+005200     05  FILLER                     PIC X(2)  VALUE SPACE.
+005300     05  DL-MINIMUM                 PIC ZZ9.
+005400 PROCEDURE DIVISION.
+005500*=================================================================
+005600 0000-MAINLINE.
+005650     PERFORM 0900-DISPLAY-VERSION-STAMP
+005700     PERFORM 1000-INITIALIZE
+005800     PERFORM 2000-SCAN-VIDOFILE
+005900         UNTIL WS-EOF
+006000     PERFORM 3000-TERMINATE
+006005     PERFORM 9000-DISPLAY-VERSION-TRAILER
+006100     STOP RUN.
+006114*=================================================================
+006128*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+006142*=================================================================
+006156 0900-DISPLAY-VERSION-STAMP.
+006170     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='RESTOCK -'==
+006184                             ==:PROGVERS:== BY =='Version 001'==.
+006200*=================================================================
+006300 1000-INITIALIZE.
+006400     OPEN INPUT VIDOFILE
+006500     IF FC-VIDOFILE-STATUS NOT = '00'
+006450         AND FC-VIDOFILE-STATUS NOT = '05'
+006600         DISPLAY 'RESTOCK: UNABLE TO OPEN VIDOFILE, STATUS='
+006700             FC-VIDOFILE-STATUS
+006800         MOVE 'Y' TO WS-EOF-SW
+006900     END-IF
+007000     OPEN OUTPUT RESTOCK-RPT
+007100     PERFORM 1100-READ-NEXT-VIDEO.
+007200*=================================================================
+007300 1100-READ-NEXT-VIDEO.
+007400     READ VIDOFILE NEXT RECORD
+007500         AT END
+007600             MOVE 'Y' TO WS-EOF-SW
+007700     END-READ.
+007800*=================================================================
+007900 2000-SCAN-VIDOFILE.
+008000     ADD 1 TO WS-TITLES-SCANNED
+008100     IF VIDEO-COPIES-ON-HAND < VIDEO-MIN-COPIES
+008200         PERFORM 2100-WRITE-RESTOCK-LINE
+008300     END-IF
+008400     PERFORM 1100-READ-NEXT-VIDEO.
+008500*=================================================================
+008600 2100-WRITE-RESTOCK-LINE.
+008700     ADD 1 TO WS-TITLES-BELOW-MIN
+008800     MOVE VIDEO-CODE                 TO DL-VIDEO-CODE
+008900     MOVE VIDEO-TITLE                TO DL-VIDEO-TITLE
+009000     MOVE VIDEO-COPIES-ON-HAND       TO DL-ON-HAND
+009100     MOVE VIDEO-MIN-COPIES           TO DL-MINIMUM
+009200     WRITE RESTOCK-LINE FROM WS-DETAIL-LINE.
+009300*=================================================================
+009400 3000-TERMINATE.
+009500     CLOSE VIDOFILE
+009600     CLOSE RESTOCK-RPT
+009700     DISPLAY 'RESTOCK: TITLES SCANNED   = ' WS-TITLES-SCANNED
+009800     DISPLAY 'RESTOCK: TITLES BELOW MIN = ' WS-TITLES-BELOW-MIN.
+009900*=================================================================
+010000*=================================================================
+010010*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+010020*=================================================================
+010030 9000-DISPLAY-VERSION-TRAILER.
+010040     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='RESTOCK -'==
+010045                             ==:LINECOUNT:== BY
+010047                                 WS-TITLES-BELOW-MIN.
