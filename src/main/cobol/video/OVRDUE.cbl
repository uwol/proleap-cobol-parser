@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    OVRDUE.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - OVERDUE-RENTALS REPORT.
+001200*=================================================================
+001300*  OPENS VIDOFILE AND CHECKS THE FILE STATUS CODE ON EVERY ACCESS,
+001400*  LISTING ANY RECORD THAT FAILED TO READ CLEANLY ON A SEPARATE
+001500*  EXCEPTION LISTING, THEN SCANS RENTFILE FOR OPEN RENTALS PAST
+001600*  DUE DATE AND PRODUCES THE OVERDUE-BY-DATE LISTING.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002500         FILE STATUS IS FC-VIDOFILE-STATUS.
+002600     SELECT OPTIONAL RENTFILE ASSIGN TO 'IDXRENT'
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS RENTAL-VIDEO-CODE OF RENTAL-RECORD
+003000         FILE STATUS IS FC-RENTFILE-STATUS.
+003100     SELECT EXCEPT-RPT ASSIGN TO 'VIDOEXC'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS FC-EXCEPT-STATUS.
+003400     SELECT OVERDUE-RPT ASSIGN TO 'OVERDUE'
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS FC-OVERDUE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  VIDOFILE.
+004000 COPY VIDOREC.
+004100 FD  RENTFILE.
+004200 COPY RENTREC.
+004300 FD  EXCEPT-RPT
+004400     RECORD CONTAINS 80 CHARACTERS.
+004500 01  EXCEPT-LINE                    PIC X(80).
+004600 FD  OVERDUE-RPT
+004700     RECORD CONTAINS 80 CHARACTERS.
+004800 01  OVERDUE-LINE                   PIC X(80).
+004900 WORKING-STORAGE SECTION.
+004950 COPY VERSTAMP.
+005000 01  FC-STATUSES.
+005100     05  FC-VIDOFILE-STATUS         PIC X(2).
+005200     05  FC-RENTFILE-STATUS         PIC X(2).
+005300     05  FC-EXCEPT-STATUS           PIC X(2).
+005400     05  FC-OVERDUE-STATUS          PIC X(2).
+005500 01  WS-SWITCHES.
+005600     05  WS-VIDEO-EOF-SW            PIC X(1) VALUE 'N'.
+005700         88  WS-VIDEO-EOF           VALUE 'Y'.
+005800     05  WS-RENTAL-EOF-SW           PIC X(1) VALUE 'N'.
+005900         88  WS-RENTAL-EOF          VALUE 'Y'.
+006000 01  WS-CURRENT-DATE.
+006100     05  WS-CURRENT-DATE-YYYYMMDD   PIC 9(8).
+006200 01  WS-COUNTERS.
+006300     05  WS-VIDEO-READS             PIC 9(7) VALUE ZERO.
+006400     05  WS-VIDEO-EXCEPTIONS        PIC 9(7) VALUE ZERO.
+006500     05  WS-RENTALS-OVERDUE         PIC 9(7) VALUE ZERO.
+006600 01  WS-EXCEPT-LINE.
+006700     05  FILLER                     PIC X(1)  VALUE SPACE.
+006800     05  XL-VIDEO-CODE              PIC 9(5).
+006900     05  FILLER                     PIC X(2)  VALUE SPACE.
+007000     05  XL-STATUS                  PIC X(2).
+007100     05  FILLER                     PIC X(2)  VALUE SPACE.
+007200     05  XL-TEXT                    PIC X(40).
+007300 01  WS-OVERDUE-LINE.
+007400     05  FILLER                     PIC X(1)  VALUE SPACE.
+007500     05  OL-VIDEO-CODE              PIC 9(5).
+007600     05  FILLER                     PIC X(2)  VALUE SPACE.
+007700     05  OL-CUSTOMER-ID             PIC 9(6).
+007800     05  FILLER                     PIC X(2)  VALUE SPACE.
+007900     05  OL-DUE-DATE                PIC 9(8).
+008000 PROCEDURE DIVISION.
+008100*=================================================================
+008200 0000-MAINLINE.
+008250     PERFORM 0900-DISPLAY-VERSION-STAMP
+008300     PERFORM 1000-INITIALIZE
+008400     PERFORM 2000-SCAN-VIDOFILE
+008500         UNTIL WS-VIDEO-EOF
+008600     PERFORM 4000-SCAN-RENTFILE
+008700         UNTIL WS-RENTAL-EOF
+008800     PERFORM 5000-TERMINATE
+008805     PERFORM 9000-DISPLAY-VERSION-TRAILER
+008900     STOP RUN.
+008914*=================================================================
+008928*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+008942*=================================================================
+008956 0900-DISPLAY-VERSION-STAMP.
+008970     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='OVRDUE -'==
+008984                             ==:PROGVERS:== BY =='Version 001'==.
+009000*=================================================================
+009100 1000-INITIALIZE.
+009200     ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+009300     OPEN INPUT VIDOFILE
+009400     IF FC-VIDOFILE-STATUS NOT = '00'
+009450         AND FC-VIDOFILE-STATUS NOT = '05'
+009500         MOVE 'Y' TO WS-VIDEO-EOF-SW
+009600     END-IF
+009700     OPEN INPUT RENTFILE
+009800     IF FC-RENTFILE-STATUS NOT = '00'
+009850         AND FC-RENTFILE-STATUS NOT = '05'
+009900         MOVE 'Y' TO WS-RENTAL-EOF-SW
+010000     END-IF
+010100     OPEN OUTPUT EXCEPT-RPT
+010200     OPEN OUTPUT OVERDUE-RPT
+010300     PERFORM 1100-READ-NEXT-VIDEO
+010400     PERFORM 1200-READ-NEXT-RENTAL.
+010500*=================================================================
+010600 1100-READ-NEXT-VIDEO.
+010700     READ VIDOFILE NEXT RECORD
+010800         AT END
+010900             MOVE 'Y' TO WS-VIDEO-EOF-SW
+011000     END-READ
+011100     IF NOT WS-VIDEO-EOF
+011200         ADD 1 TO WS-VIDEO-READS
+011300         IF FC-VIDOFILE-STATUS NOT = '00'
+011400             PERFORM 2100-WRITE-EXCEPTION
+011500         END-IF
+011600     END-IF.
+011700*=================================================================
+011800 1200-READ-NEXT-RENTAL.
+011900     READ RENTFILE NEXT RECORD
+012000         AT END
+012100             MOVE 'Y' TO WS-RENTAL-EOF-SW
+012200     END-READ.
+012300*=================================================================
+012400 2000-SCAN-VIDOFILE.
+012500     PERFORM 1100-READ-NEXT-VIDEO.
+012600*=================================================================
+012700 2100-WRITE-EXCEPTION.
+012800     ADD 1 TO WS-VIDEO-EXCEPTIONS
+012900     MOVE VIDEO-CODE                 TO XL-VIDEO-CODE
+013000     MOVE FC-VIDOFILE-STATUS         TO XL-STATUS
+013100     MOVE 'VIDOFILE READ DID NOT COMPLETE CLEANLY'
+013200         TO XL-TEXT
+013300     WRITE EXCEPT-LINE FROM WS-EXCEPT-LINE.
+013400*=================================================================
+013500 4000-SCAN-RENTFILE.
+013600     IF RENTAL-OPEN
+013700         AND RENTAL-DUE-DATE < WS-CURRENT-DATE-YYYYMMDD
+013800         PERFORM 4100-WRITE-OVERDUE-LINE
+013900     END-IF
+014000     PERFORM 1200-READ-NEXT-RENTAL.
+014100*=================================================================
+014200 4100-WRITE-OVERDUE-LINE.
+014300     ADD 1 TO WS-RENTALS-OVERDUE
+014400     MOVE RENTAL-VIDEO-CODE          TO OL-VIDEO-CODE
+014500     MOVE RENTAL-CUSTOMER-ID         TO OL-CUSTOMER-ID
+014600     MOVE RENTAL-DUE-DATE            TO OL-DUE-DATE
+014700     WRITE OVERDUE-LINE FROM WS-OVERDUE-LINE.
+014800*=================================================================
+014900 5000-TERMINATE.
+015000     CLOSE VIDOFILE
+015100     CLOSE RENTFILE
+015200     CLOSE EXCEPT-RPT
+015300     CLOSE OVERDUE-RPT
+015400     DISPLAY 'OVRDUE: VIDOFILE READS    = ' WS-VIDEO-READS
+015500     DISPLAY 'OVRDUE: VIDOFILE EXCEPTS  = ' WS-VIDEO-EXCEPTIONS
+015600     DISPLAY 'OVRDUE: RENTALS OVERDUE   = ' WS-RENTALS-OVERDUE.
+015700*=================================================================
+015800*=================================================================
+015810*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+015820*=================================================================
+015830 9000-DISPLAY-VERSION-TRAILER.
+015840     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='OVRDUE -'==
+015845                             ==:LINECOUNT:== BY
+015847                                 WS-RENTALS-OVERDUE.
