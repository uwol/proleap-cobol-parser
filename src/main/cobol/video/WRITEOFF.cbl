@@ -0,0 +1,125 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    WRITEOFF.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - DAMAGED/LOST WRITE-OFF.
+001200*=================================================================
+001300*  ACCEPTS A VIDEO-CODE, REASON, AND DATE FROM SYSIN, FLAGS THE
+001400*  MATCHING VIDOFILE RECORD AS WRITTEN OFF (VIDEO-ACTIVE-FLAG='N')
+001500*  AND RECORDS THE REASON/DATE. THE RECORD STAYS ON FILE FOR
+001600*  AUDIT BUT IS EXCLUDED FROM AVAILABILITY LOOKUPS.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002500         FILE STATUS IS FC-VIDOFILE-STATUS.
+002600     SELECT WRITEOFF-CARDS ASSIGN TO 'SYSIN'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS FC-CARDS-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  VIDOFILE.
+003200 COPY VIDOREC.
+003300 FD  WRITEOFF-CARDS.
+003400 01  WRITEOFF-CARD.
+003500     05  WC-VIDEO-CODE              PIC 9(5).
+003600     05  WC-REASON                  PIC X(20).
+003700     05  WC-DATE                    PIC 9(8).
+003800 WORKING-STORAGE SECTION.
+003850 COPY VERSTAMP.
+003900 01  FC-STATUSES.
+004000     05  FC-VIDOFILE-STATUS         PIC X(2).
+004100     05  FC-CARDS-STATUS            PIC X(2).
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SW                  PIC X(1) VALUE 'N'.
+004400         88  WS-EOF                 VALUE 'Y'.
+004500 01  WS-COUNTERS.
+004600     05  WS-CARDS-READ              PIC 9(5) VALUE ZERO.
+004700     05  WS-WRITEOFFS-APPLIED       PIC 9(5) VALUE ZERO.
+004800     05  WS-WRITEOFFS-REJECTED      PIC 9(5) VALUE ZERO.
+004900 PROCEDURE DIVISION.
+005000*=================================================================
+005100 0000-MAINLINE.
+005150     PERFORM 0900-DISPLAY-VERSION-STAMP
+005200     PERFORM 1000-INITIALIZE
+005300     PERFORM 2000-APPLY-WRITEOFFS
+005400         UNTIL WS-EOF
+005500     PERFORM 3000-TERMINATE
+005505     PERFORM 9000-DISPLAY-VERSION-TRAILER
+005600     STOP RUN.
+005614*=================================================================
+005628*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+005642*=================================================================
+005656 0900-DISPLAY-VERSION-STAMP.
+005670     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='WRITEOFF -'==
+005684                             ==:PROGVERS:== BY =='Version 001'==.
+005700*=================================================================
+005800 1000-INITIALIZE.
+005900     OPEN I-O VIDOFILE
+006000     IF FC-VIDOFILE-STATUS NOT = '00'
+006050         AND FC-VIDOFILE-STATUS NOT = '05'
+006100         DISPLAY 'WRITEOFF: UNABLE TO OPEN VIDOFILE, STATUS='
+006200             FC-VIDOFILE-STATUS
+006300         MOVE 'Y' TO WS-EOF-SW
+006400     END-IF
+006500     OPEN INPUT WRITEOFF-CARDS
+006600     PERFORM 1100-READ-NEXT-CARD.
+006700*=================================================================
+006800 1100-READ-NEXT-CARD.
+006900     READ WRITEOFF-CARDS
+007000         AT END
+007100             MOVE 'Y' TO WS-EOF-SW
+007200     END-READ
+007300     IF NOT WS-EOF
+007400         ADD 1 TO WS-CARDS-READ
+007500     END-IF.
+007600*=================================================================
+007700 2000-APPLY-WRITEOFFS.
+007800     MOVE WC-VIDEO-CODE TO VIDEO-CODE
+007900     READ VIDOFILE
+008000         INVALID KEY
+008100             ADD 1 TO WS-WRITEOFFS-REJECTED
+008200             DISPLAY 'WRITEOFF: NO SUCH VIDEO-CODE=' WC-VIDEO-CODE
+008300     END-READ
+008400     IF FC-VIDOFILE-STATUS = '00'
+008500         PERFORM 2100-MARK-WRITTEN-OFF
+008600     END-IF
+008700     PERFORM 1100-READ-NEXT-CARD.
+008800*=================================================================
+008900 2100-MARK-WRITTEN-OFF.
+009000     MOVE 'N'                        TO VIDEO-ACTIVE-FLAG
+009100     MOVE WC-REASON                  TO VIDEO-WRITEOFF-REASON
+009200     MOVE WC-DATE                    TO VIDEO-WRITEOFF-DATE
+009300     REWRITE VIDEO-RECORD
+009400         INVALID KEY
+009500             ADD 1 TO WS-WRITEOFFS-REJECTED
+009600             DISPLAY 'WRITEOFF: REWRITE FAILED FOR VIDEO-CODE='
+009700                 WC-VIDEO-CODE
+009800         NOT INVALID KEY
+009900             ADD 1 TO WS-WRITEOFFS-APPLIED
+010000     END-REWRITE.
+010100*=================================================================
+010200 3000-TERMINATE.
+010300     CLOSE VIDOFILE
+010400     CLOSE WRITEOFF-CARDS
+010500     DISPLAY 'WRITEOFF: CARDS READ      = ' WS-CARDS-READ
+010600     DISPLAY 'WRITEOFF: APPLIED         = ' WS-WRITEOFFS-APPLIED
+010700     DISPLAY 'WRITEOFF: REJECTED        = ' WS-WRITEOFFS-REJECTED.
+010800*=================================================================
+010900*=================================================================
+010910*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+010920*=================================================================
+010930 9000-DISPLAY-VERSION-TRAILER.
+010940     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='WRITEOFF -'==
+010945                             ==:LINECOUNT:== BY
+010947                                 WS-WRITEOFFS-APPLIED.
