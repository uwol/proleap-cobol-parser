@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    PRICE.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - RENTAL PRICING LOOKUP.
+001200*=================================================================
+001300*  LOOKS UP THE DAILY RENTAL RATE FOR A GIVEN VIDEO-CODE'S PRICE
+001400*  TIER (NEW-RELEASE VS. CATALOG) SO CHECKOUT CAN PRICE A RENTAL
+001500*  AUTOMATICALLY INSTEAD OF STAFF LOOKING IT UP BY HAND.
+001600*=================================================================
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002400         FILE STATUS IS FC-VIDOFILE-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  VIDOFILE.
+002800 COPY VIDOREC.
+002900 WORKING-STORAGE SECTION.
+002950 COPY VERSTAMP.
+003000 01  FC-VIDOFILE-STATUS             PIC X(2).
+003100 COPY RATETBL.
+003200 01  WS-REQUESTED-CODE              PIC 9(5).
+003300 01  WS-DAILY-RATE                  PIC 9(3)V99.
+003400 01  WS-FOUND-SW                    PIC X(1) VALUE 'N'.
+003500     88  WS-RATE-FOUND              VALUE 'Y'.
+003550 01  WS-RATES-LOOKED-UP             PIC 9(3) VALUE ZERO.
+003600 PROCEDURE DIVISION.
+003700*=================================================================
+003800 0000-MAINLINE.
+003850     PERFORM 0900-DISPLAY-VERSION-STAMP
+003900     PERFORM 1000-INITIALIZE
+004000     PERFORM 2000-LOOKUP-PRICE
+004100     PERFORM 3000-TERMINATE
+004105     PERFORM 9000-DISPLAY-VERSION-TRAILER
+004200     STOP RUN.
+004214*=================================================================
+004228*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+004242*=================================================================
+004256 0900-DISPLAY-VERSION-STAMP.
+004270     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='PRICE -'==
+004284                             ==:PROGVERS:== BY =='Version 001'==.
+004300*=================================================================
+004400 1000-INITIALIZE.
+004500     ACCEPT WS-REQUESTED-CODE FROM CONSOLE
+004600     OPEN INPUT VIDOFILE.
+004700*=================================================================
+004800 2000-LOOKUP-PRICE.
+004900     MOVE WS-REQUESTED-CODE TO VIDEO-CODE
+005000     READ VIDOFILE
+005100         INVALID KEY
+005200             DISPLAY 'PRICE: NO SUCH VIDEO-CODE='
+005250                 WS-REQUESTED-CODE
+005300         NOT INVALID KEY
+005400             PERFORM 2100-LOOKUP-RATE
+005500     END-READ.
+005600*=================================================================
+005700 2100-LOOKUP-RATE.
+005800     SET RATE-IDX TO 1
+005900     SEARCH RENTAL-RATE-ROW
+006000         AT END
+006100             DISPLAY 'PRICE: NO RATE FOR TIER=' VIDEO-PRICE-TIER
+006200         WHEN RATE-TIER-CODE (RATE-IDX) = VIDEO-PRICE-TIER
+006300             MOVE RATE-DAILY-AMOUNT (RATE-IDX) TO WS-DAILY-RATE
+006400             MOVE 'Y' TO WS-FOUND-SW
+006500     END-SEARCH
+006600     IF WS-RATE-FOUND
+006700         DISPLAY 'PRICE: DAILY RATE = ' WS-DAILY-RATE
+006750         ADD 1 TO WS-RATES-LOOKED-UP
+006800     END-IF.
+006900*=================================================================
+007000 3000-TERMINATE.
+007100     CLOSE VIDOFILE.
+007200*=================================================================
+007210*=================================================================
+007220*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+007230*=================================================================
+007240 9000-DISPLAY-VERSION-TRAILER.
+007250     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='PRICE -'==
+007253                             ==:LINECOUNT:== BY
+007256                                 WS-RATES-LOOKED-UP.
