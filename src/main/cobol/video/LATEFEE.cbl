@@ -0,0 +1,241 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    LATEFEE.
+000400 AUTHOR.        VIDEO-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 VSG   INITIAL VERSION - NIGHTLY LATE-FEE BATCH JOB.
+001200*=================================================================
+001300*  THIS PROGRAM WALKS THE OPEN RENTAL TRANSACTIONS ON RENTFILE,
+001400*  COMPUTES A LATE FEE FOR ANY RENTAL PAST ITS DUE DATE USING THE
+001500*  DAILY RATE TABLE IN FEERATE, AND PRODUCES A FEE-DUE LISTING.
+001550*  2026-08-08 VSG   FEERATE IS NOW ACTUALLY LOADED AND SEARCHED
+001560*                   BY VIDEOMEDIAFORMAT INSTEAD OF SITTING UNUSED.
+001600*=================================================================
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT OPTIONAL RENTFILE ASSIGN TO 'IDXRENT'
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS RENTAL-VIDEO-CODE OF RENTAL-RECORD
+002700         FILE STATUS IS FC-RENTFILE-STATUS.
+002750     SELECT OPTIONAL VIDOFILE ASSIGN TO 'IDXVIDEO'
+002760         ORGANIZATION IS INDEXED
+002770         ACCESS MODE IS DYNAMIC
+002780         RECORD KEY IS VIDEO-CODE OF VIDEO-RECORD
+002790         FILE STATUS IS FC-VIDOFILE-STATUS.
+002795     SELECT OPTIONAL FEERATE-FILE ASSIGN TO 'FEERATE'
+002796         ORGANIZATION IS LINE SEQUENTIAL
+002797         FILE STATUS IS FC-FEERATE-STATUS.
+002800     SELECT FEEDUE-RPT ASSIGN TO 'FEEDUE'
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS FC-FEEDUE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  RENTFILE.
+003400 COPY RENTREC.
+003410 FD  VIDOFILE.
+003420 COPY VIDOREC.
+003430 FD  FEERATE-FILE
+003440     RECORD CONTAINS 80 CHARACTERS.
+003450 01  FEERATE-INPUT-LINE.
+003460     05  FR-FORMAT                  PIC X(1).
+003470     05  FILLER                     PIC X(1).
+003480     05  FR-DAILY-AMT               PIC 9(3)V99.
+003490     05  FILLER                     PIC X(73).
+003500 FD  FEEDUE-RPT
+003600     RECORD CONTAINS 80 CHARACTERS.
+003700 01  FEEDUE-LINE                    PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*=================================================================
+003950 COPY VERSTAMP.
+004000 01  FC-STATUSES.
+004100     05  FC-RENTFILE-STATUS         PIC X(2).
+004110     05  FC-VIDOFILE-STATUS         PIC X(2).
+004120     05  FC-FEERATE-STATUS          PIC X(2).
+004200     05  FC-FEEDUE-STATUS           PIC X(2).
+004300 01  WS-SWITCHES.
+004400     05  WS-EOF-SW                  PIC X(1) VALUE 'N'.
+004500         88  WS-EOF                 VALUE 'Y'.
+004510     05  WS-FEERATE-EOF-SW          PIC X(1) VALUE 'N'.
+004520         88  WS-FEERATE-EOF         VALUE 'Y'.
+004530     05  WS-VIDOFILE-AVAIL-SW       PIC X(1) VALUE 'N'.
+004540         88  WS-VIDOFILE-AVAILABLE  VALUE 'Y'.
+004600 01  WS-CURRENT-DATE.
+004700     05  WS-CURRENT-DATE-YYYYMMDD   PIC 9(8).
+004800 01  WS-COUNTERS.
+004900     05  WS-DAYS-OVERDUE            PIC 9(5).
+005000     05  WS-RENTALS-CHECKED         PIC 9(7) VALUE ZERO.
+005100     05  WS-RENTALS-OVERDUE         PIC 9(7) VALUE ZERO.
+005200 COPY FEERATE.
+005300 01  WS-FEE-RATE-DEFAULT            PIC 9(3)V99 VALUE 1.00.
+005310 01  WS-FEE-RATE-DAILY-AMT          PIC 9(3)V99.
+005400 01  WS-DETAIL-LINE.
+005500     05  FILLER                     PIC X(1)  VALUE SPACE.
+005600     05  DL-VIDEO-CODE              PIC 9(5).
+005700     05  FILLER                     PIC X(2)  VALUE SPACE.
+005800     05  DL-CUSTOMER-ID             PIC 9(6).
+005900     05  FILLER                     PIC X(2)  VALUE SPACE.
+006000     05  DL-DUE-DATE                PIC 9(8).
+006100     05  FILLER                     PIC X(2)  VALUE SPACE.
+006200     05  DL-DAYS-OVERDUE            PIC ZZZZ9.
+006300     05  FILLER                     PIC X(2)  VALUE SPACE.
+006400     05  DL-FEE-DUE                 PIC ZZZ9.99.
+006500     05  FILLER                     PIC X(1)  VALUE SPACE.
+006600 PROCEDURE DIVISION.
+006700*=================================================================
+006800 0000-MAINLINE.
+006850     PERFORM 0900-DISPLAY-VERSION-STAMP
+006900     PERFORM 1000-INITIALIZE
+007000     PERFORM 2000-PROCESS-RENTALS
+007100         UNTIL WS-EOF
+007200     PERFORM 3000-TERMINATE
+007205     PERFORM 9000-DISPLAY-VERSION-TRAILER
+007300     STOP RUN.
+007350*=================================================================
+007360*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+007370*=================================================================
+007380 0900-DISPLAY-VERSION-STAMP.
+007390     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='LATEFEE -'==
+007395                             ==:PROGVERS:== BY =='Version 001'==.
+007400*=================================================================
+007500*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+007600*=================================================================
+007700 1000-INITIALIZE.
+007800     ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+007900     MOVE 1.00 TO WS-FEE-RATE-DEFAULT
+007950     PERFORM 1050-LOAD-FEE-RATE-TABLE
+007960     OPEN INPUT VIDOFILE
+007970     IF FC-VIDOFILE-STATUS = '00'
+007980         OR FC-VIDOFILE-STATUS = '05'
+007990             MOVE 'Y' TO WS-VIDOFILE-AVAIL-SW
+007995     END-IF
+008000     OPEN INPUT RENTFILE
+008100     IF FC-RENTFILE-STATUS NOT = '00'
+008150         AND FC-RENTFILE-STATUS NOT = '05'
+008200         DISPLAY 'LATEFEE: UNABLE TO OPEN RENTFILE, STATUS='
+008300             FC-RENTFILE-STATUS
+008400         MOVE 'Y' TO WS-EOF-SW
+008500     END-IF
+008600     OPEN OUTPUT FEEDUE-RPT
+008700     PERFORM 1100-READ-NEXT-RENTAL.
+008750*=================================================================
+008760*    1050-LOAD-FEE-RATE-TABLE - LOAD THE CONFIGURABLE DAILY RATES
+008770*=================================================================
+008780 1050-LOAD-FEE-RATE-TABLE.
+008790     OPEN INPUT FEERATE-FILE
+008800     IF FC-FEERATE-STATUS NOT = '00'
+008810         DISPLAY
+008820             'LATEFEE: FEERATE NOT AVAILABLE, USING DEFAULT RATE'
+008830     ELSE
+008840         PERFORM 1060-READ-NEXT-FEE-RATE
+008850         PERFORM 1070-STORE-FEE-RATE-ENTRY
+008860             UNTIL WS-FEERATE-EOF
+008870         CLOSE FEERATE-FILE
+008880     END-IF.
+008890*=================================================================
+008900*    1060-READ-NEXT-FEE-RATE
+008910*=================================================================
+008920 1060-READ-NEXT-FEE-RATE.
+008930     READ FEERATE-FILE
+008940         AT END
+008950             MOVE 'Y' TO WS-FEERATE-EOF-SW
+008960     END-READ.
+008970*=================================================================
+008980*    1070-STORE-FEE-RATE-ENTRY - APPEND ONE ROW TO FEE-RATE-TABLE
+008990*=================================================================
+009000 1070-STORE-FEE-RATE-ENTRY.
+009010     IF FEE-RATE-ENTRY-COUNT < FEE-RATE-MAX-ENTRIES
+009020         ADD 1 TO FEE-RATE-ENTRY-COUNT
+009030         MOVE FR-FORMAT
+009040             TO FEE-RATE-FORMAT (FEE-RATE-ENTRY-COUNT)
+009050         MOVE FR-DAILY-AMT
+009060             TO FEE-RATE-DAILY-AMT (FEE-RATE-ENTRY-COUNT)
+009070     END-IF
+009080     PERFORM 1060-READ-NEXT-FEE-RATE.
+009090*=================================================================
+009095*    1100-READ-NEXT-RENTAL
+009096*=================================================================
+009100 1100-READ-NEXT-RENTAL.
+009200     READ RENTFILE NEXT RECORD
+009300         AT END
+009400             MOVE 'Y' TO WS-EOF-SW
+009500     END-READ.
+009600*=================================================================
+009700*    2000-PROCESS-RENTALS - EVALUATE ONE OPEN RENTAL FOR LATE FEE
+009800*=================================================================
+009900 2000-PROCESS-RENTALS.
+010000     ADD 1 TO WS-RENTALS-CHECKED
+010100     IF RENTAL-OPEN
+010200         AND RENTAL-DUE-DATE < WS-CURRENT-DATE-YYYYMMDD
+010300         PERFORM 2100-COMPUTE-LATE-FEE
+010400     END-IF
+010500     PERFORM 1100-READ-NEXT-RENTAL.
+010600*=================================================================
+010700*    2100-COMPUTE-LATE-FEE
+010800*=================================================================
+010900 2100-COMPUTE-LATE-FEE.
+011000     COMPUTE WS-DAYS-OVERDUE =
+011100         WS-CURRENT-DATE-YYYYMMDD - RENTAL-DUE-DATE
+011200     ADD 1 TO WS-RENTALS-OVERDUE
+011210     PERFORM 2150-LOOKUP-FEE-RATE
+011300     COMPUTE RENTAL-LATE-FEE ROUNDED =
+011400         WS-DAYS-OVERDUE * WS-FEE-RATE-DAILY-AMT
+011600     MOVE RENTAL-VIDEO-CODE          TO DL-VIDEO-CODE
+011700     MOVE RENTAL-CUSTOMER-ID         TO DL-CUSTOMER-ID
+011800     MOVE RENTAL-DUE-DATE            TO DL-DUE-DATE
+011900     MOVE WS-DAYS-OVERDUE            TO DL-DAYS-OVERDUE
+012000     MOVE RENTAL-LATE-FEE            TO DL-FEE-DUE
+012100     WRITE FEEDUE-LINE FROM WS-DETAIL-LINE.
+012110*=================================================================
+012120*    2150-LOOKUP-FEE-RATE - RESOLVE THE DAILY RATE FOR THIS
+012130*    RENTAL'S VIDEO-MEDIA-FORMAT, FALLING BACK TO THE DEFAULT RATE
+012140*    WHEN VIDOFILE IS UNAVAILABLE OR HAS NO MATCHING TABLE ENTRY
+012150*=================================================================
+012160 2150-LOOKUP-FEE-RATE.
+012170     MOVE WS-FEE-RATE-DEFAULT TO WS-FEE-RATE-DAILY-AMT
+012180     IF WS-VIDOFILE-AVAILABLE
+012190         MOVE RENTAL-VIDEO-CODE TO VIDEO-CODE
+012200         READ VIDOFILE
+012210             INVALID KEY
+012220                 MOVE SPACE TO VIDEO-MEDIA-FORMAT
+012230         END-READ
+012240         IF FEE-RATE-ENTRY-COUNT > 0
+012250             SET FEE-RATE-IDX TO 1
+012260             SEARCH FEE-RATE-ENTRY
+012270                 AT END
+012280                     CONTINUE
+012290                 WHEN FEE-RATE-FORMAT (FEE-RATE-IDX)
+012300                         = VIDEO-MEDIA-FORMAT
+012310                     MOVE FEE-RATE-DAILY-AMT (FEE-RATE-IDX)
+012320                         TO WS-FEE-RATE-DAILY-AMT
+012330             END-SEARCH
+012340         END-IF
+012350     END-IF.
+012360*=================================================================
+012370*    3000-TERMINATE - CLOSE FILES, DISPLAY RUN TOTALS
+012380*=================================================================
+012500 3000-TERMINATE.
+012600     CLOSE RENTFILE
+012650     IF WS-VIDOFILE-AVAILABLE
+012660         CLOSE VIDOFILE
+012670     END-IF
+012700     CLOSE FEEDUE-RPT
+012800     DISPLAY 'LATEFEE: RENTALS CHECKED = ' WS-RENTALS-CHECKED
+012900     DISPLAY 'LATEFEE: RENTALS OVERDUE = ' WS-RENTALS-OVERDUE.
+013000*=================================================================
+013100*=================================================================
+013110*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+013120*=================================================================
+013130 9000-DISPLAY-VERSION-TRAILER.
+013140     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='LATEFEE -'==
+013145                             ==:LINECOUNT:== BY
+013147                                 WS-RENTALS-OVERDUE.
