@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200*=================================================================
+000300 PROGRAM-ID.    MAILEXT.
+000400 AUTHOR.        PERSONNEL-SYSTEMS-GROUP.
+000500 INSTALLATION.  MAIN-STREET-VIDEO.
+000600 DATE-WRITTEN.  2026-08-08.
+000700 DATE-COMPILED.
+000800*=================================================================
+000900*  MODIFICATION HISTORY
+001000*  DATE       INIT  DESCRIPTION
+001100*  2026-08-08 PSG   INITIAL VERSION - MAILING-LABEL EXTRACT.
+001200*=================================================================
+001300*  READS THE D111E PERSONNEL FILE AND EXTRACTS ONE PRINT-READY
+001400*  MAILING LABEL PER DETAIL RECORD, PULLING NAME AND ADDRESS
+001500*  FIELDS TOGETHER SO LABELS CAN BE RUN WITHOUT HAND-COPYING
+001600*  ADDRESSES OUT OF THE PERSONNEL FILE.
+001700*=================================================================
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT D111E ASSIGN TO UT-S-D111E
+002500         FILE STATUS IS FC-D111E-STATUS.
+002600     SELECT LABEL-RPT ASSIGN TO 'MAILLBL'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS FC-LABEL-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  D111E
+003200     LABEL RECORDS STANDARD
+003300     RECORDING F
+003400     BLOCK 0 RECORDS
+003500     DATA RECORD D111E-DATEI.
+003600 COPY D111EREC.
+003700 FD  LABEL-RPT
+003800     RECORD CONTAINS 80 CHARACTERS.
+003900 01  LABEL-LINE                     PIC X(80).
+004000 WORKING-STORAGE SECTION.
+004100*=================================================================
+004150 COPY VERSTAMP.
+004200 01  FC-STATUSES.
+004300     05  FC-D111E-STATUS            PIC X(2).
+004400     05  FC-LABEL-STATUS            PIC X(2).
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SW                  PIC X(1) VALUE 'N'.
+004700         88  WS-EOF                 VALUE 'Y'.
+004800 01  WS-COUNTERS.
+004900     05  WS-RECORDS-READ            PIC 9(7) VALUE ZERO.
+005000     05  WS-LABELS-WRITTEN          PIC 9(7) VALUE ZERO.
+005100 01  WS-LABEL-NAME-LINE.
+005200     05  WS-LABEL-TITEL             PIC X(20).
+005300     05  FILLER                     PIC X(1)  VALUE SPACE.
+005400     05  WS-LABEL-VORNAME           PIC X(30).
+005450     05  FILLER                     PIC X(1)  VALUE SPACE.
+005460     05  WS-LABEL-VORSATZ           PIC X(20).
+005470     05  FILLER                     PIC X(1)  VALUE SPACE.
+005480     05  WS-LABEL-ADEL              PIC X(20).
+005500     05  FILLER                     PIC X(1)  VALUE SPACE.
+005600     05  WS-LABEL-NAME              PIC X(30).
+005700 01  WS-LABEL-ADDR-LINE.
+005800     05  WS-LABEL-STRASSE           PIC X(33).
+005900     05  FILLER                     PIC X(1)  VALUE SPACE.
+006000     05  WS-LABEL-HAUSNR            PIC X(8).
+006100 01  WS-LABEL-CITY-LINE.
+006200     05  WS-LABEL-PLZ               PIC X(10).
+006300     05  FILLER                     PIC X(1)  VALUE SPACE.
+006400     05  WS-LABEL-ORT               PIC X(34).
+006500 PROCEDURE DIVISION.
+006600*=================================================================
+006700 0000-MAINLINE.
+006750     PERFORM 0900-DISPLAY-VERSION-STAMP
+006800     PERFORM 1000-INITIALIZE
+006900     PERFORM 2000-PROCESS-RECORD
+007000         UNTIL WS-EOF
+007100     PERFORM 3000-TERMINATE
+007105     PERFORM 9000-DISPLAY-VERSION-TRAILER
+007200     STOP RUN.
+007250*=================================================================
+007260*    0900-DISPLAY-VERSION-STAMP - STANDARD START-UP BANNER
+007270*=================================================================
+007280 0900-DISPLAY-VERSION-STAMP.
+007290     COPY VERSTMPP REPLACING ==:PROGNAME:== BY =='MAILEXT -'==
+007295                             ==:PROGVERS:== BY =='Version 001'==.
+007300*=================================================================
+007400*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+007500*=================================================================
+007600 1000-INITIALIZE.
+007700     OPEN INPUT D111E
+007800     OPEN OUTPUT LABEL-RPT
+007900     PERFORM 1100-READ-NEXT-RECORD.
+008000*=================================================================
+008100*    1100-READ-NEXT-RECORD
+008200*=================================================================
+008300 1100-READ-NEXT-RECORD.
+008400     READ D111E
+008500         AT END
+008600             MOVE 'Y' TO WS-EOF-SW
+008700     END-READ.
+008800*=================================================================
+008900*    2000-PROCESS-RECORD - BUILD ONE LABEL FROM A DETAIL RECORD
+009000*=================================================================
+009100 2000-PROCESS-RECORD.
+009200     ADD 1 TO WS-RECORDS-READ
+009300     IF D111E-SATZART-DETAIL
+009400         PERFORM 2100-BUILD-LABEL
+009500     END-IF
+009600     PERFORM 1100-READ-NEXT-RECORD.
+009700*=================================================================
+009800*    2100-BUILD-LABEL - WRITE NAME, STREET, AND CITY LINES
+009900*=================================================================
+010000 2100-BUILD-LABEL.
+010100     MOVE SPACE TO WS-LABEL-NAME-LINE
+010200     MOVE D111E-TITEL               TO WS-LABEL-TITEL
+010300     MOVE D111E-VORNAME             TO WS-LABEL-VORNAME
+010350     MOVE D111E-VORSATZ             TO WS-LABEL-VORSATZ
+010360     MOVE D111E-ADEL                TO WS-LABEL-ADEL
+010400     MOVE D111E-NAME                TO WS-LABEL-NAME
+010500     WRITE LABEL-LINE FROM WS-LABEL-NAME-LINE
+010600     MOVE SPACE TO WS-LABEL-ADDR-LINE
+010700     MOVE D111E-STRASSE             TO WS-LABEL-STRASSE
+010800     MOVE D111E-HAUSNR              TO WS-LABEL-HAUSNR
+010900     WRITE LABEL-LINE FROM WS-LABEL-ADDR-LINE
+011000     MOVE SPACE TO WS-LABEL-CITY-LINE
+011100     MOVE D111E-PLZ                 TO WS-LABEL-PLZ
+011200     MOVE D111E-ORT                 TO WS-LABEL-ORT
+011300     WRITE LABEL-LINE FROM WS-LABEL-CITY-LINE
+011400     MOVE SPACE TO LABEL-LINE
+011500     WRITE LABEL-LINE
+011600     ADD 1 TO WS-LABELS-WRITTEN.
+011700*=================================================================
+011800*    3000-TERMINATE - CLOSE FILES, DISPLAY RUN TOTALS
+011900*=================================================================
+012000 3000-TERMINATE.
+012100     CLOSE D111E
+012200     CLOSE LABEL-RPT
+012300     DISPLAY 'MAILEXT: RECORDS READ    = ' WS-RECORDS-READ
+012400     DISPLAY 'MAILEXT: LABELS WRITTEN  = ' WS-LABELS-WRITTEN.
+012500*=================================================================
+012600*=================================================================
+012610*    9000-DISPLAY-VERSION-TRAILER - STANDARD RUN-TRAILER
+012620*=================================================================
+012630 9000-DISPLAY-VERSION-TRAILER.
+012640     COPY VERSTMPT REPLACING ==:PROGNAME:==  BY =='MAILEXT -'==
+012645                             ==:LINECOUNT:== BY WS-LABELS-WRITTEN.
