@@ -0,0 +1,76 @@
+//NITECTL  JOB (ACCTNO),'MAIN ST VIDEO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*================================================================*
+//*  NITECTL - NIGHTLY BATCH CONTROL/DRIVER
+//*
+//*  WRITES ONE CONSOLIDATED RUN-LOG REPORT COVERING THE SHOP'S
+//*  INDEPENDENTLY-SCHEDULED NIGHTLY MAIN PROGRAMS, SO OPERATIONS HAS
+//*  ONE PLACE TO SEE THE NIGHT'S OVERALL BATCH STATUS INSTEAD OF
+//*  SEVERAL UNRELATED JOBS WITH NO SHARED VIEW OF SUCCESS OR FAILURE.
+//*
+//*  EACH JOB STEP IS FOLLOWED BY AN IF/THEN/ELSE BLOCK THAT WRITES A
+//*  ONE-LINE COMPLETION-STATUS CARD (JOB NAME, SUCCESS/FAILED, RETURN
+//*  CODE) TO THE SHARED RUNLOG DATASET.  THE FINAL STEP RUNS CTLDRV,
+//*  WHICH READS RUNLOG AND WRITES THE CONSOLIDATED RUN-LOG REPORT.
+//*
+//*  THE PERSONNEL EXTRACT/UNSTRING PASS (ISSUE14, UNSTRINGSAMPLE) AND
+//*  THE VIDEO/RENTAL REPORT SUITE, ALONG WITH ISSUE14'S OWN
+//*  RESTART-FROM-CHECKPOINT CAPABILITY, ARE OWNED SOLELY BY THE
+//*  DLYBATCH PROCEDURE - NITECTL DOES NOT RE-RUN THEM, SO A SINGLE
+//*  NIGHT'S PERSONNEL EXTRACT DOES NOT GET SCHEDULED (AND ITS
+//*  CHECKPOINT DATASET DOES NOT GET READ/WRITTEN) FROM TWO INDEPENDENT
+//*  JOBS AT ONCE.
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* PRIME RUNLOG FOR THIS RUN - EACH STEP BELOW APPENDS TO IT.
+//* PRIMEDEL SCRATCHES ANY LEFTOVER COPY FROM A PRIOR RUN FIRST; IF
+//* NONE EXISTS YET (FIRST RUN AGAINST THIS DSN) THE STEP JUST FAILS
+//* ITS OWN ALLOCATION AND IS SKIPPED - THAT DOES NOT STOP THE JOB,
+//* SINCE PRIME BELOW CARRIES NO COND= TEST AGAINST IT.
+//*----------------------------------------------------------------*
+//PRIMEDEL EXEC PGM=IEFBR14
+//RUNLOG   DD  DSN=PROD.BATCH.RUNLOG,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1))
+//*
+//PRIME    EXEC PGM=IEFBR14
+//RUNLOG2  DD  DSN=PROD.BATCH.RUNLOG,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//*----------------------------------------------------------------*
+//* STEP010 - SOMEVIDEOPROGRAM (LOAD MODULE SVIDEOPG)
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=SVIDEOPG
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXVIDEO DD  DSN=PROD.VIDEO.VIDOFILE,DISP=SHR
+//IDXCUST  DD  DSN=PROD.VIDEO.CUSTFILE,DISP=SHR
+//IDXRENT  DD  DSN=PROD.VIDEO.RENTFILE,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//IF010    IF (STEP010.RC <= 4) THEN
+//LOG010   EXEC PGM=STEPLOG,
+//             PARM='SOMEVIDEOPROGRAM,SUCCESS,&STEP010.RC'
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNLOG   DD  DSN=PROD.BATCH.RUNLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//         ELSE
+//LOG010F  EXEC PGM=STEPLOG,
+//             PARM='SOMEVIDEOPROGRAM,FAILED,&STEP010.RC'
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNLOG   DD  DSN=PROD.BATCH.RUNLOG,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//         ENDIF
+//*
+//*----------------------------------------------------------------*
+//* STEP100 - CTLDRV: CONSOLIDATE RUNLOG INTO THE NIGHT'S RUN-LOG
+//*           REPORT AND SET THE OVERALL SUCCESS/FAILURE STATUS.
+//*           RUNS REGARDLESS OF THE JOB STEPS' RETURN CODES SO THE
+//*           REPORT ALWAYS REFLECTS WHAT ACTUALLY HAPPENED.
+//*----------------------------------------------------------------*
+//STEP100  EXEC PGM=CTLDRV,COND=EVEN
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNLOG   DD  DSN=PROD.BATCH.RUNLOG,DISP=SHR
+//CTLSUMRY DD  DSN=PROD.BATCH.RUNSUMRY(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
