@@ -0,0 +1,129 @@
+//DLYBATCH JOB (ACCTNO),'MAIN ST VIDEO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*================================================================*
+//*  DLYBATCH - NIGHTLY BATCH SUITE FOR MAIN STREET VIDEO/PERSONNEL
+//*
+//*  RUNS THE FULL NIGHTLY LINEUP IN ONE JOB SO A SINGLE FAILURE
+//*  DOESN'T LEAVE THE SHOP GUESSING WHICH STEPS ACTUALLY COMPLETED.
+//*  EACH STEP CARRIES A COND= TEST AGAINST THE STEPS BEFORE IT, SO
+//*  A NONZERO RETURN CODE ON AN EARLIER STEP FLUSHES THE REST OF THE
+//*  RUN INSTEAD OF LETTING DOWNSTREAM STEPS PROCESS INCOMPLETE DATA.
+//*
+//*  RESTARTING AFTER AN ABEND:
+//*    RESUBMIT THIS JOB WITH THE RESTART PARAMETER NAMING THE STEP
+//*    TO RESUME FROM, E.G.:
+//*        //DLYBATCH JOB (ACCTNO),'MAIN ST VIDEO',CLASS=A,
+//*        //   MSGCLASS=X,RESTART=STEP040
+//*    THE OPERATOR SHOULD PICK THE RESTART STEP BASED ON THE LAST
+//*    "STEPnnn COMPLETED RC=" LINE ON THE PRIOR RUN'S SYSOUT - STEPS
+//*    BEFORE THE RESTART POINT ARE SKIPPED ENTIRELY AND THEIR DD
+//*    ALLOCATIONS ARE NOT NEEDED.
+//*
+//*    STEP010 (ISSUE14) HAS ITS OWN FINER-GRAINED CHECKPOINT/RESTART
+//*    BUILT IN (SEE CKPTFILE BELOW) - IF ISSUE14 ITSELF ABENDS PART
+//*    WAY THROUGH THE PERSONNEL EXTRACT, RESTARTING AT STEP010 PICKS
+//*    UP FROM THE LAST CHECKPOINT RECORD RATHER THAN REREADING D111E
+//*    FROM THE TOP, SO A STEP010 RESTART DOES NOT LOSE THE WORK IT
+//*    HAD ALREADY DONE.
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* STEP010 - ISSUE14: PERSONNEL EXTRACT, CONTROL-TOTAL TRAILER,
+//*           CHECKPOINT/RESTART VIA CKPTFILE
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=ISSUE14
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//D111E    DD  DSN=PROD.PERSONNEL.D111E,DISP=SHR
+//CKPTFILE DD  DSN=PROD.PERSONNEL.ISSUE14.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLTOTAL DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP020 - UNSTRSMP (UNSTRINGSAMPLE): EMPLOYEE/ABSENCE UNSTRING
+//*           PASS, SUSPENSE AND AUDIT TRAIL OUTPUT
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=UNSTRSMP,COND=(4,LT,STEP010)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SUSPENSE DD  DSN=PROD.PERSONNEL.SUSPENSE(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDITTRL DD  DSN=PROD.PERSONNEL.AUDITTRL(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP030 - LATEFEE: NIGHTLY LATE-FEE CALCULATION OFF RENTFILE
+//*----------------------------------------------------------------*
+//STEP030  EXEC PGM=LATEFEE,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXRENT  DD  DSN=PROD.VIDEO.RENTFILE,DISP=SHR
+//FEEDUE   DD  DSN=PROD.VIDEO.FEEDUE(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP040 - OVRDUE: OVERDUE-RENTALS REPORT OFF VIDOFILE/RENTFILE
+//*----------------------------------------------------------------*
+//STEP040  EXEC PGM=OVRDUE,COND=(4,LT,STEP030)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXVIDEO DD  DSN=PROD.VIDEO.VIDOFILE,DISP=SHR
+//IDXRENT  DD  DSN=PROD.VIDEO.RENTFILE,DISP=SHR
+//VIDOEXC  DD  DSN=PROD.VIDEO.VIDOEXC(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//OVERDUE  DD  DSN=PROD.VIDEO.OVERDUE(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP050 - RECON: SHELF-COUNT/VIDOFILE RECONCILIATION
+//*----------------------------------------------------------------*
+//STEP050  EXEC PGM=RECON,COND=(4,LT,STEP040)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXVIDEO DD  DSN=PROD.VIDEO.VIDOFILE,DISP=SHR
+//SHELFCNT DD  DSN=PROD.VIDEO.SHELFCNT,DISP=SHR
+//VARIANCE DD  DSN=PROD.VIDEO.VARIANCE(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP060 - RESTOCK: INVENTORY REORDER/RESTOCK REPORT
+//*----------------------------------------------------------------*
+//STEP060  EXEC PGM=RESTOCK,COND=(4,LT,STEP050)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXVIDEO DD  DSN=PROD.VIDEO.VIDOFILE,DISP=SHR
+//RESTOCK  DD  DSN=PROD.VIDEO.RESTOCK(+1),DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP070 - WRITEOFF: DAMAGED/LOST ITEM WRITE-OFF PROCESSING
+//*           SYSIN CARRIES THE WRITE-OFF TRANSACTION CARDS FOR THE
+//*           NIGHT - SUPPLIED BY THE OPERATOR/UPSTREAM EXTRACT.
+//*----------------------------------------------------------------*
+//STEP070  EXEC PGM=WRITEOFF,COND=(4,LT,STEP060)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXVIDEO DD  DSN=PROD.VIDEO.VIDOFILE,DISP=SHR
+//SYSIN    DD  DSN=PROD.VIDEO.WRITEOFF.CARDS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP080 - ARCHPRG: RENTAL HISTORY ARCHIVE/PURGE OF AGED RECORDS
+//*           RUN LAST SO EVERY REPORT ABOVE SEES THE FULL, UNPURGED
+//*           RENTFILE FOR THE NIGHT'S ACTIVITY.
+//*----------------------------------------------------------------*
+//STEP080  EXEC PGM=ARCHPRG,COND=(4,LT,STEP070)
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//IDXRENT  DD  DSN=PROD.VIDEO.RENTFILE,DISP=SHR
+//RENTHIST DD  DSN=PROD.VIDEO.RENTHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
