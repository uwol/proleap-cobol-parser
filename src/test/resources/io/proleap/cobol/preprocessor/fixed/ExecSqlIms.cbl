@@ -1,15 +1,53 @@
 000100 Identification Division.                                         12345678
 000100 Program-ID. ExecSqlIms.                                          12345678
+000100 Data Division.                                                   12345678
+000100 Working-Storage Section.                                         12345678
+000100                                                                  12345678
+000100 01 SOMECOL1                    PIC 9(10).                        12345678
+000100 01 SOMECOL2                    PIC X(30).                        12345678
+000100                                                                  12345678
+000100 01 WS-OPEN-RETRIES              PIC 9(02) VALUE ZERO.            12345678
+000100 01 WS-MAX-RETRIES               PIC 9(02) VALUE 03.              12345678
+000100                                                                  12345678
+000100 01 WS-CURSOR-TABLE              PIC X(18) VALUE 'SOMETABLE'.     12345678
+000100 01 WS-SQL-STATEMENT             PIC X(80).                       12345678
+000100                                                                  12345678
+000100 01 WS-ROW-COUNT                 PIC 9(07) VALUE ZERO.            12345678
+000100 01 WS-COMMIT-INTERVAL           PIC 9(03) VALUE 100.             12345678
+000100                                                                  12345678
+000100 01 WS-PARM-DATA.                                                 12345678
+000100    05 WS-PARM-KEY-LOW           PIC X(10).                       12345678
+000100    05 WS-PARM-KEY-HIGH          PIC X(10).                       12345678
+000100    05 WS-PARM-DATE-LOW          PIC X(08).                       12345678
+000100    05 WS-PARM-DATE-HIGH         PIC X(08).                       12345678
+000100                                                                  12345678
 000100 Procedure Division.                                              12345678
 000100                                                                  12345678
+000100  ACCEPT WS-PARM-DATA FROM SYSIN.                                 12345678
+000100                                                                  12345678
+000100  STRING 'SELECT COL1, COL2 FROM ' DELIMITED BY SIZE              12345678
+000100         WS-CURSOR-TABLE          DELIMITED BY SPACE              12345678
+000100         ' WHERE SOMEKEY BETWEEN ''' DELIMITED BY SIZE            12345678
+000100         WS-PARM-KEY-LOW           DELIMITED BY SIZE              12345678
+000100         ''' AND '''                DELIMITED BY SIZE             12345678
+000100         WS-PARM-KEY-HIGH          DELIMITED BY SIZE              12345678
+000100         ''' AND LOADDATE BETWEEN '''  DELIMITED BY SIZE          12345678
+000100         WS-PARM-DATE-LOW          DELIMITED BY SIZE              12345678
+000100         ''' AND '''                DELIMITED BY SIZE             12345678
+000100         WS-PARM-DATE-HIGH         DELIMITED BY SIZE              12345678
+000100         ''''                       DELIMITED BY SIZE             12345678
+000100         INTO WS-SQL-STATEMENT.                                   12345678
+000100                                                                  12345678
 000100  EXEC SQLIMS                                                     12345678
-000100    DECLARE SOMECUR CURSOR FOR DYSQL                              12345678
+000100    PREPARE DYSQL FROM :WS-SQL-STATEMENT                          12345678
 000100  END-EXEC.                                                       12345678
 000100                                                                  12345678
 000100  EXEC SQLIMS                                                     12345678
-000100    OPEN SOMECUR                                                  12345678
+000100    DECLARE SOMECUR CURSOR FOR DYSQL                              12345678
 000100  END-EXEC.                                                       12345678
 000100                                                                  12345678
+000100  PERFORM OPEN-CURSOR-WITH-RETRY.                                 12345678
+000100                                                                  12345678
 000100  EXEC SQLIMS                                                     12345678
 000100    FETCH SOMECUR INTO :SOMECOL1, :SOMECOL2                       12345678
 000100  END-EXEC.                                                       12345678
@@ -17,8 +55,71 @@
 000100  IF SQLIMSCODE = 100                                             12345678
 000100    PERFORM NO-DATA-FOUND                                         12345678
 000100  ELSE                                                            12345678
-000100    PERFORM LOAD-DATA UNTIL SQLIMSCODE NOT EQUAL TO ZERO.         12345678
+000100    IF SQLIMSCODE < 0                                             12345678
+000100      PERFORM SQL-ERROR-ABEND                                     12345678
+000100    ELSE                                                          12345678
+000100      PERFORM LOAD-DATA                                           12345678
+000100        UNTIL SQLIMSCODE = 100 OR SQLIMSCODE < 0                  12345678
+000100      IF SQLIMSCODE < 0                                           12345678
+000100        PERFORM SQL-ERROR-ABEND                                   12345678
+000100      END-IF                                                      12345678
+000100      PERFORM COMMIT-WORK                                         12345678
+000100    END-IF.                                                       12345678
 000100                                                                  12345678
 000100  EXEC SQLIMS                                                     12345678
 000100    CLOSE SOMECUR                                                 12345678
-000100  END-EXEC.                                                       12345678
\ No newline at end of file
+000100  END-EXEC.                                                       12345678
+000100                                                                  12345678
+000100  STOP RUN.                                                       12345678
+000100                                                                  12345678
+000100 OPEN-CURSOR-WITH-RETRY.                                          12345678
+000100                                                                  12345678
+000100  EXEC SQLIMS                                                     12345678
+000100    OPEN SOMECUR                                                  12345678
+000100  END-EXEC.                                                       12345678
+000100                                                                  12345678
+000100 IF SQLIMSCODE NOT = ZERO AND SQLIMSCODE NOT = 100                12345678
+000100     AND WS-OPEN-RETRIES < WS-MAX-RETRIES                         12345678
+000100     ADD 1 TO WS-OPEN-RETRIES                                     12345678
+000100     DISPLAY 'EXECSQLIMS: RETRYING OPEN SOMECUR, ATTEMPT='        12345678
+000100             WS-OPEN-RETRIES                                      12345678
+000100     PERFORM OPEN-CURSOR-WITH-RETRY                               12345678
+000100 END-IF.                                                          12345678
+000100                                                                  12345678
+000100 COMMIT-WORK.                                                     12345678
+000100                                                                  12345678
+000100  EXEC SQLIMS                                                     12345678
+000100    COMMIT WORK                                                   12345678
+000100  END-EXEC.                                                       12345678
+000100                                                                  12345678
+000100  DISPLAY 'EXECSQLIMS: WORK COMMITTED FOR CURSOR SOMECUR'.        12345678
+000100  DISPLAY 'EXECSQLIMS: ROWS LOADED = ' WS-ROW-COUNT.              12345678
+000100                                                                  12345678
+000100 NO-DATA-FOUND.                                                   12345678
+000100                                                                  12345678
+000100  DISPLAY 'EXECSQLIMS: NO DATA FOUND FOR CURSOR SOMECUR'.         12345678
+000100  DISPLAY 'EXECSQLIMS: KEY-LOW='   WS-PARM-KEY-LOW                12345678
+000100          ' KEY-HIGH=' WS-PARM-KEY-HIGH.                          12345678
+000100  DISPLAY 'EXECSQLIMS: DATE-LOW='  WS-PARM-DATE-LOW               12345678
+000100          ' DATE-HIGH=' WS-PARM-DATE-HIGH.                        12345678
+000100                                                                  12345678
+000100 SQL-ERROR-ABEND.                                                 12345678
+000100                                                                  12345678
+000100  DISPLAY 'EXECSQLIMS: SQLIMS ERROR, SQLIMSCODE=' SQLIMSCODE.     12345678
+000100  MOVE 16 TO RETURN-CODE.                                         12345678
+000100  STOP RUN.                                                       12345678
+000100                                                                  12345678
+000100 LOAD-DATA.                                                       12345678
+000100                                                                  12345678
+000100  ADD 1 TO WS-ROW-COUNT.                                          12345678
+000100                                                                  12345678
+000100  DISPLAY 'EXECSQLIMS: LOADED ROW ' WS-ROW-COUNT                  12345678
+000100          ' SOMECOL1=' SOMECOL1 ' SOMECOL2=' SOMECOL2.            12345678
+000100                                                                  12345678
+000100  IF WS-ROW-COUNT * 1 = (WS-ROW-COUNT / WS-COMMIT-INTERVAL) * WS-COMMIT-INTERVAL12345678
+000100      PERFORM COMMIT-WORK                                         12345678
+000100  END-IF.                                                         12345678
+000100                                                                  12345678
+000100  EXEC SQLIMS                                                     12345678
+000100    FETCH SOMECUR INTO :SOMECOL1, :SOMECOL2                       12345678
+000100  END-EXEC.                                                       12345678
