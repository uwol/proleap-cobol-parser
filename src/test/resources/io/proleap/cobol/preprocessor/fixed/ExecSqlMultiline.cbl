@@ -1,8 +1,30 @@
 000100 IDENTIFICATION DIVISION.                                         12345678
 000100 PROGRAM-ID. HELLO.                                               12345678
 000100                                                                  12345678
+000100 ENVIRONMENT DIVISION.                                            12345678
+000100 INPUT-OUTPUT SECTION.                                            12345678
+000100 FILE-CONTROL.                                                    12345678
+000100     SELECT TXN-LOG ASSIGN TO 'TCHRLOG'                           12345678
+000100         ORGANIZATION IS LINE SEQUENTIAL                          12345678
+000100         FILE STATUS IS FC-TXN-LOG-STATUS.                        12345678
+000100                                                                  12345678
 000100 DATA DIVISION.                                                   12345678
+000100 FILE SECTION.                                                    12345678
+000100 FD  TXN-LOG                                                      12345678
+000100     RECORD CONTAINS 80 CHARACTERS.                               12345678
+000100 01  TXN-LOG-LINE                   PIC X(80).                    12345678
 000100 WORKING-STORAGE SECTION.                                         12345678
+000100 01  FC-TXN-LOG-STATUS              PIC X(2).                     12345678
+000100 01  WS-TXN-LOG-DETAIL.                                           12345678
+000100     05 WS-TXN-LOG-ID               PIC 9(10).                    12345678
+000100     05 FILLER                      PIC X(1)  VALUE SPACE.        12345678
+000100     05 WS-TXN-LOG-RESULT           PIC X(10).                    12345678
+000100     05 FILLER                      PIC X(1)  VALUE SPACE.        12345678
+000100     05 WS-TXN-LOG-SQLCODE          PIC S9(9).                    12345678
+000100     05 FILLER                      PIC X(1)  VALUE SPACE.        12345678
+000100     05 WS-TXN-LOG-DATE             PIC 9(8).                     12345678
+000100     05 FILLER                      PIC X(1)  VALUE SPACE.        12345678
+000100     05 WS-TXN-LOG-TIME             PIC 9(6).                     12345678
 000100   EXEC SQL                                                       12345678
 000100     INCLUDE SQLSCRIPT                                            12345678
 000100   END-EXEC.                                                      12345678
@@ -11,22 +33,66 @@
 000100     INCLUDE TEACHER                                              12345678
 000100   END-EXEC.                                                      12345678
 000100                                                                  12345678
+000100   EXEC SQL                                                       12345678
+000100     INCLUDE STUDENT                                              12345678
+000100   END-EXEC.                                                      12345678
+000100                                                                  12345678
 000100   EXEC SQL BEGIN DECLARE SECTION                                 12345678
 000100   END-EXEC.                                                      12345678
 000100     01 WS-TEACHER-REC.                                           12345678
 000100     05 WS-TEACHER-ID PIC 9(10).                                  12345678
+000100     05 WS-TEACHER-NAME PIC X(30).                                12345678
+000100     05 WS-TEACHER-DEPT PIC X(10).                                12345678
+000100     05 WS-TEACHER-HIRE-DATE PIC 9(8).                            12345678
+000100     01 WS-STUDENT-REC.                                           12345678
+000100     05 WS-STUDENT-ID PIC 9(10).                                  12345678
+000100     05 WS-STUDENT-NAME PIC X(30).                                12345678
+000100     01 WS-REQUESTED-TEACHER-ID PIC 9(10).                        12345678
 000100   EXEC SQL END DECLARE SECTION                                   12345678
 000100   END-EXEC.                                                      12345678
 000100                                                                  12345678
 000100 PROCEDURE DIVISION.                                              12345678
+000100   OPEN OUTPUT TXN-LOG.                                           12345678
+000100   ACCEPT WS-REQUESTED-TEACHER-ID FROM CONSOLE.                   12345678
+000100   EXEC SQL                                                       12345678
+000100     SELECT TEACHER-ID, TEACHER-NAME, TEACHER-DEPT,               12345678
+000100            HIRE-DATE                                             12345678
+000100       INTO :WS-TEACHER-ID, :WS-TEACHER-NAME, :WS-TEACHER-DEPT,   12345678
+000100            :WS-TEACHER-HIRE-DATE                                 12345678
+000100       FROM TEACHER                                               12345678
+000100       WHERE TEACHER-ID = :WS-REQUESTED-TEACHER-ID                12345678
+000100   END-EXEC.                                                      12345678
+000100                                                                  12345678
+000100   IF SQLCODE = 0                                                 12345678
+000100   DISPLAY WS-TEACHER-REC                                         12345678
+000100   MOVE 'FOUND'    TO WS-TXN-LOG-RESULT                           12345678
+000100   ELSE                                                           12345678
+000100   IF SQLCODE = 100                                               12345678
+000100   DISPLAY 'HELLO: TEACHER NOT FOUND, ID=' WS-REQUESTED-TEACHER-ID12345678
+000100   MOVE 'NOT-FOUND' TO WS-TXN-LOG-RESULT                          12345678
+000100   ELSE                                                           12345678
+000100   DISPLAY 'HELLO: SQL ERROR, SQLCODE=' SQLCODE                   12345678
+000100   MOVE 'SQL-ERROR' TO WS-TXN-LOG-RESULT                          12345678
+000100   MOVE 16 TO RETURN-CODE                                         12345678
+000100   END-IF                                                         12345678
+000100   END-IF.                                                        12345678
+000100   MOVE WS-REQUESTED-TEACHER-ID TO WS-TXN-LOG-ID.                 12345678
+000100   MOVE SQLCODE TO WS-TXN-LOG-SQLCODE.                            12345678
+000100   ACCEPT WS-TXN-LOG-DATE FROM DATE YYYYMMDD.                     12345678
+000100   ACCEPT WS-TXN-LOG-TIME FROM TIME.                              12345678
+000100   WRITE TXN-LOG-LINE FROM WS-TXN-LOG-DETAIL.                     12345678
+000100                                                                  12345678
 000100   EXEC SQL                                                       12345678
-000100     SELECT TEACHER-ID                                            12345678
-000100       INTO :WS-TEACHER-ID FROM TEACHER                           12345678
-000100       WHERE TEACHER-ID=1                                         12345678
+000100     SELECT STUDENT.STUDENT-ID, STUDENT.STUDENT-NAME              12345678
+000100       INTO :WS-STUDENT-ID, :WS-STUDENT-NAME                      12345678
+000100       FROM STUDENT, TEACHER                                      12345678
+000100       WHERE STUDENT.TEACHER-ID = TEACHER.TEACHER-ID              12345678
+000100         AND TEACHER.TEACHER-ID = :WS-TEACHER-ID                  12345678
 000100   END-EXEC.                                                      12345678
 000100                                                                  12345678
 000100   IF SQLCODE=0                                                   12345678
-000100   DISPLAY WS-TEACHER-RECORD                                      12345678
-000100   ELSE DISPLAY 'Error'                                           12345678
+000100   DISPLAY WS-STUDENT-REC                                         12345678
+000100   ELSE DISPLAY 'HELLO: SQL ERROR, SQLCODE=' SQLCODE               12345678
 000100   END-IF.                                                        12345678
+000100   CLOSE TXN-LOG.                                                 12345678
 000100   STOP RUN.                                                      12345678
\ No newline at end of file
