@@ -6,27 +6,97 @@
 000100                                                                  12345678
 000100   01 ws-length PICTURE 9(4).                                     12345678
 000100                                                                  12345678
+000100   01 ws-queue-name PICTURE x(8).                                 12345678
+000100                                                                  12345678
 000100   01 ws-input.                                                   12345678
 000100     05 ws-message-in PICTURE x(100).                             12345678
 000100                                                                  12345678
 000100   01 ws-output.                                                  12345678
 000100     05 ws-message-out PICTURE x(100).                            12345678
 000100                                                                  12345678
+000100   COPY CICSMAP.                                                  12345678
+000100                                                                  12345678
+000100 LINKAGE SECTION.                                                 12345678
+000100                                                                  12345678
+000100   01 DFHCOMMAREA.                                                12345678
+000100     05 ca-message-out PICTURE x(100).                            12345678
+000100                                                                  12345678
+000100 PROCEDURE DIVISION USING DFHCOMMAREA.                            12345678
+000100                                                                  12345678
+000100   IF EIBCALEN = 0                                                12345678
+000100       PERFORM 1000-FIRST-TIME                                    12345678
+000100   ELSE                                                           12345678
+000100       PERFORM 2000-RESTART                                       12345678
+000100   END-IF.                                                        12345678
+000100                                                                  12345678
+000100   EXEC CICS RETURN                                               12345678
+000100             TRANSID(EIBTRNID)                                    12345678
+000100             COMMAREA(ws-output)                                  12345678
+000100             LENGTH(LENGTH OF ws-output)                          12345678
+000100   END-EXEC.                                                      12345678
+000100                                                                  12345678
+000100 1000-FIRST-TIME.                                                 12345678
+000100                                                                  12345678
+000100   PERFORM 1100-DO-RECEIVE.                                       12345678
+000100                                                                  12345678
+000100 1100-DO-RECEIVE.                                                 12345678
+000100                                                                  12345678
+000100   EXEC CICS RECEIVE MAP('SCRN1')                                 12345678
+000100             MAPSET('SCRNSET')                                    12345678
+000100             INTO(CICSMAPI)                                       12345678
+000100   END-EXEC.                                                      12345678
 000100                                                                  12345678
-000100 PROCEDURE DIVISION.                                              12345678
+000100   DISPLAY 'EXECCICS: RECEIVE TRNID=' EIBTRNID                    12345678
+000100           ' TERMID=' EIBTRMID.                                   12345678
 000100                                                                  12345678
-000100   MOVE 50 TO ws-length.                                          12345678
+000100   MOVE MSGL TO ws-length.                                        12345678
 000100                                                                  12345678
-000100   EXEC CICS RECEIVE                                              12345678
-000100             INTO(ws-input)                                       12345678
+000100   IF ws-length > 0 AND ws-length <= 100                          12345678
+000100       MOVE MSGI TO ws-message-in                                 12345678
+000100       PERFORM 1200-WRITE-AUDIT-QUEUE                             12345678
+000100       MOVE ws-message-in TO ws-message-out                       12345678
+000100   ELSE                                                           12345678
+000100       DISPLAY 'EXECCICS: INVALID ws-length=' ws-length           12345678
+000100       MOVE SPACES TO ws-input                                    12345678
+000100       MOVE SPACES TO ws-message-out                              12345678
+000100   END-IF.                                                        12345678
+000100                                                                  12345678
+000100   MOVE ws-message-out TO MSGO.                                   12345678
+000100                                                                  12345678
+000100   EXEC CICS SEND MAP('SCRN1')                                    12345678
+000100             MAPSET('SCRNSET')                                    12345678
+000100             FROM(CICSMAPO)                                       12345678
+000100   END-EXEC.                                                      12345678
+000100                                                                  12345678
+000100   DISPLAY 'EXECCICS: SEND TRNID=' EIBTRNID                       12345678
+000100           ' TERMID=' EIBTRMID.                                   12345678
+000100                                                                  12345678
+000100 1200-WRITE-AUDIT-QUEUE.                                          12345678
+000100                                                                  12345678
+000100   MOVE EIBTRNID TO ws-queue-name(1:4).                           12345678
+000100   MOVE EIBTRMID TO ws-queue-name(5:4).                           12345678
+000100                                                                  12345678
+000100   EXEC CICS WRITEQ TS                                            12345678
+000100             QUEUE(ws-queue-name)                                 12345678
+000100             FROM(ws-message-in)                                  12345678
 000100             LENGTH(ws-length)                                    12345678
 000100   END-EXEC.                                                      12345678
 000100                                                                  12345678
+000100 2000-RESTART.                                                    12345678
+000100                                                                  12345678
+000100   EXEC CICS RECEIVE MAP('SCRN1')                                 12345678
+000100             MAPSET('SCRNSET')                                    12345678
+000100             INTO(CICSMAPI)                                       12345678
+000100   END-EXEC.                                                      12345678
+000100                                                                  12345678
+000100   MOVE MSGI TO ws-message-in.                                    12345678
 000100   MOVE ws-message-in TO ws-message-out.                          12345678
+000100   MOVE ws-message-out TO MSGO.                                   12345678
 000100                                                                  12345678
-000100   EXEC CICS SEND                                                 12345678
-000100             FROM(ws-output)                                      12345678
-000100             LENGTH(ws-length)                                    12345678
+000100   EXEC CICS SEND MAP('SCRN1')                                    12345678
+000100             MAPSET('SCRNSET')                                    12345678
+000100             FROM(CICSMAPO)                                       12345678
 000100   END-EXEC.                                                      12345678
 000100                                                                  12345678
-000100   EXEC CICS RETURN END-EXEC.                                     12345678
\ No newline at end of file
+000100   DISPLAY 'EXECCICS: RESTART TRNID=' EIBTRNID                    12345678
+000100           ' TERMID=' EIBTRMID.                                   12345678
