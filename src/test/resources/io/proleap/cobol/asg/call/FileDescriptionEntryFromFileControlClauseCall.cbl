@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL VideoFile 
+           SELECT OPTIONAL VideoFile
                ASSIGN TO 'IDXVIDEO'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
@@ -11,11 +11,160 @@
                ALTERNATE RECORD KEY IS VideoTitle of VideoRecord
                   WITH DUPLICATES
                FILE STATUS IS VideoFileStatus.
+           SELECT OPTIONAL CustomerFile
+               ASSIGN TO 'IDXCUST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerId of CustomerRecord
+               FILE STATUS IS CustomerFileStatus.
+           SELECT OPTIONAL RentalFile
+               ASSIGN TO 'IDXRENT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RentalVideoCode of RentalRecord
+               ALTERNATE RECORD KEY IS RentalCustomerId of RentalRecord
+                  WITH DUPLICATES
+               FILE STATUS IS RentalFileStatus.
        DATA DIVISION.
        FILE SECTION.
        FD  VideoFile.
        01  VideoRecord.
            02 VideoCode               PIC 9(5).
            02 VideoTitle              PIC X(40).
+           02 VideoMediaFormat        PIC X(1).
+               88 VIDEO-FORMAT-VHS        VALUE 'V'.
+               88 VIDEO-FORMAT-DVD        VALUE 'D'.
+               88 VIDEO-FORMAT-BLU-RAY    VALUE 'B'.
+           02 VideoCopiesOnHand       PIC 9(3).
+           02 VideoMinCopies          PIC 9(3).
+           02 VideoActiveFlag         PIC X(1).
+               88 VIDEO-IS-ACTIVE         VALUE 'Y'.
+               88 VIDEO-IS-WRITTEN-OFF    VALUE 'N'.
+           02 VideoWriteoffReason     PIC X(20).
+           02 VideoWriteoffDate       PIC 9(8).
+           02 VideoPriceTier          PIC X(1).
+               88 VIDEO-TIER-NEW-RELEASE   VALUE 'N'.
+               88 VIDEO-TIER-CATALOG       VALUE 'C'.
+       FD  CustomerFile.
+       01  CustomerRecord.
+           02 CustomerId              PIC 9(6).
+           02 CustomerName            PIC X(30).
+           02 CustomerAddress         PIC X(40).
+           02 CustomerPhone           PIC X(12).
+       FD  RentalFile.
+       01  RentalRecord.
+           02 RentalVideoCode         PIC 9(5).
+           02 RentalCustomerId        PIC 9(6).
+           02 RentalCheckoutDate      PIC 9(8).
+           02 RentalDueDate           PIC 9(8).
+           02 RentalReturnDate        PIC 9(8).
+           02 RentalStatus            PIC X(1).
+               88 RENTAL-OPEN         VALUE 'O'.
+               88 RENTAL-RETURNED     VALUE 'R'.
+           02 RentalLateFee           PIC 9(5)V99.
        WORKING-STORAGE SECTION.
-       01  VideoFileStatus              PIC X(2).
\ No newline at end of file
+       01  VideoFileStatus              PIC X(2).
+       01  CustomerFileStatus           PIC X(2).
+       01  RentalFileStatus             PIC X(2).
+       01  WS-ABEND-CODE                PIC X(30).
+       01  WS-LAST-FILE-STATUS          PIC X(2).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 3000-PROCESS-RENTAL-TRANSACTION
+           PERFORM 9999-EXIT-PROGRAM.
+       1000-OPEN-FILES.
+           OPEN I-O VideoFile
+           PERFORM 8100-CHECK-VIDEO-STATUS
+           OPEN I-O CustomerFile
+           PERFORM 8200-CHECK-CUSTOMER-STATUS
+           OPEN I-O RentalFile
+           PERFORM 8300-CHECK-RENTAL-STATUS.
+       2000-READ-VIDEO-RECORD.
+           READ VideoFile
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           PERFORM 8100-CHECK-VIDEO-STATUS.
+       2100-WRITE-VIDEO-RECORD.
+           WRITE VideoRecord
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           PERFORM 8100-CHECK-VIDEO-STATUS.
+       2110-REWRITE-VIDEO-RECORD.
+           REWRITE VideoRecord
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+           PERFORM 8100-CHECK-VIDEO-STATUS.
+       4000-CHECKOUT-RENTAL.
+           MOVE VideoCode TO RentalVideoCode
+           MOVE 'O' TO RentalStatus
+           SUBTRACT 1 FROM VideoCopiesOnHand
+           WRITE RentalRecord
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           PERFORM 8300-CHECK-RENTAL-STATUS
+           PERFORM 2110-REWRITE-VIDEO-RECORD.
+       5000-RETURN-RENTAL.
+           MOVE RentalVideoCode TO VideoCode
+           MOVE 'R' TO RentalStatus
+           ADD 1 TO VideoCopiesOnHand
+           REWRITE RentalRecord
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE
+           PERFORM 8300-CHECK-RENTAL-STATUS
+           PERFORM 2110-REWRITE-VIDEO-RECORD.
+       3000-PROCESS-RENTAL-TRANSACTION.
+           MOVE 00001 TO VideoCode
+           PERFORM 2000-READ-VIDEO-RECORD
+           IF VideoFileStatus = '00'
+               MOVE 100001 TO RentalCustomerId
+               MOVE 20260808 TO RentalCheckoutDate
+               MOVE 20260815 TO RentalDueDate
+               PERFORM 4000-CHECKOUT-RENTAL
+               PERFORM 5000-RETURN-RENTAL
+           END-IF.
+       1010-CREATE-VIDEOFILE.
+           DISPLAY
+               'SOMEVIDEOPROGRAM: VIDEOFILE NOT FOUND, INITIALIZING'
+           OPEN OUTPUT VideoFile
+           CLOSE VideoFile
+           OPEN I-O VideoFile.
+       8100-CHECK-VIDEO-STATUS.
+           IF VideoFileStatus = '35'
+               PERFORM 1010-CREATE-VIDEOFILE
+           END-IF
+           IF VideoFileStatus NOT = '00'
+               AND VideoFileStatus NOT = '05'
+               MOVE 'VIDEOFILE I/O ERROR, STATUS=' TO WS-ABEND-CODE
+               MOVE VideoFileStatus TO WS-LAST-FILE-STATUS
+               PERFORM 9000-FILE-ERROR
+           END-IF.
+       8200-CHECK-CUSTOMER-STATUS.
+           IF CustomerFileStatus NOT = '00'
+               AND CustomerFileStatus NOT = '05'
+               MOVE 'CUSTOMERFILE I/O ERROR, STATUS=' TO WS-ABEND-CODE
+               MOVE CustomerFileStatus TO WS-LAST-FILE-STATUS
+               PERFORM 9000-FILE-ERROR
+           END-IF.
+       8300-CHECK-RENTAL-STATUS.
+           IF RentalFileStatus NOT = '00'
+               AND RentalFileStatus NOT = '05'
+               MOVE 'RENTALFILE I/O ERROR, STATUS=' TO WS-ABEND-CODE
+               MOVE RentalFileStatus TO WS-LAST-FILE-STATUS
+               PERFORM 9000-FILE-ERROR
+           END-IF.
+       9000-FILE-ERROR.
+           DISPLAY 'SOMEVIDEOPROGRAM: ' WS-ABEND-CODE
+               WS-LAST-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           PERFORM 9999-EXIT-PROGRAM.
+       9999-EXIT-PROGRAM.
+           CLOSE VideoFile
+           CLOSE CustomerFile
+           CLOSE RentalFile
+           STOP RUN.
\ No newline at end of file
