@@ -2,8 +2,14 @@
        PROGRAM-ID. ISSUE14.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.       
-           SELECT D111E            ASSIGN TO UT-S-D111E.       
+       FILE-CONTROL.
+           SELECT D111E            ASSIGN TO UT-S-D111E.
+           SELECT OPTIONAL CKPTFILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FC-CKPTFILE-STATUS.
+           SELECT CTLRPT ASSIGN TO 'CTLTOTAL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FC-CTLRPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  D111E
@@ -11,50 +17,363 @@
            RECORDING F
            BLOCK 0 RECORDS
            DATA RECORD D111E-DATEI.
-       01  D111E-DATEI.
-           05 D111E-PROJ           PIC 9(02).
-           05 D111E-DST            PIC 9(03).
-           05 D111E-BEA            PIC X(03).
-           05 D111E-PERSNR         PIC 9(09).
-           05 D111E-BDST           PIC 9(08).
-           05 D111E-NAME           PIC X(30).
-           05 D111E-VORNAME        PIC X(30).
-           05 D111E-TITEL          PIC X(20).
-           05 D111E-VORSATZ        PIC X(20).
-           05 D111E-ADEL           PIC X(20).
-           05 D111E-GESCHLECHT     PIC X(01).
-           05 D111E-HAUSNR         PIC X(08).
-           05 D111E-KNR            PIC 9(02).
-           05 D111E-KNAME          PIC X(16).
-           05 D111E-DAT-M          PIC 9(02).
-           05 D111E-DAT-J          PIC 9(04).
-           05 D111E-GEB-DAT.
-              10 D111E-GEB-DAT-T   PIC 9(02).
-              10 D111E-GEB-DAT-M   PIC 9(02).
-              10 D111E-GEB-DAT-J   PIC 9(04).
-           05 D111E-PLZ            PIC X(10).
-           05 D111E-ORT            PIC X(34).
-           05 D111E-STRASSE        PIC X(33).
-           05 D111E-P7142          PIC X(40).
-           05 D111E-LAND           PIC X(30).
-           05 D111E-SATZART        PIC X(01).
-           05 D111E-ANSCHRIFT      PIC X(01).
-           05 D111E-KNACHNAME      PIC X(30).
-           05 D111E-REST           PIC X(15).
+           COPY D111EREC.
+       FD  CKPTFILE.
+       01  CKPT-RECORD             PIC 9(07).
+       FD  CTLRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-LINE                PIC X(80).
        WORKING-STORAGE SECTION.
-       01  WS-A            PIC X(22) VALUE '**WS-SECTION DY21276**'.       
+       01  WS-A            PIC X(22) VALUE '**WS-SECTION DY21276**'.
        01  AUSGABE.
            05 AUS-VOR              PIC X(01)       VALUE SPACE.
            05 AUS-TEXT             PIC X(132)      VALUE SPACE.
            05 AUS-FONT-INDEX       PIC X(01)       VALUE '1'.
+       01  WS-EOF-SW               PIC X(01)       VALUE 'N'.
+           88 WS-EOF                               VALUE 'Y'.
+       01  WS-TOTAL-RECORDS        PIC 9(07)       VALUE ZERO.
+       01  WS-DST-SUMMARY.
+           05 WS-DST-ENTRIES       PIC 9(03)       VALUE ZERO.
+           05 WS-DST-TABLE OCCURS 50 TIMES
+                            INDEXED BY WS-DST-IDX.
+               10 WS-DST-CODE      PIC 9(03).
+               10 WS-DST-COUNT     PIC 9(07).
+       01  WS-KNR-SUMMARY.
+           05 WS-KNR-ENTRIES       PIC 9(02)       VALUE ZERO.
+           05 WS-KNR-TABLE OCCURS 20 TIMES
+                            INDEXED BY WS-KNR-IDX.
+               10 WS-KNR-CODE      PIC 9(02).
+               10 WS-KNR-COUNT     PIC 9(07).
+       01  WS-GESCHLECHT-EDIT.
+           05 WS-GESCHLECHT-VALID  PIC X(01)       VALUE 'Y'.
+               88 GESCHLECHT-IS-VALID              VALUE 'Y'.
+           05 WS-GESCHLECHT-ERRORS PIC 9(07)       VALUE ZERO.
+       01  WS-PLZ-ROUTING-TABLE.
+           05 WS-PLZ-ROUTING-ENTRY OCCURS 5 TIMES
+                                    INDEXED BY WS-PLZ-IDX.
+               10 WS-PLZ-CODE      PIC X(10)  VALUE SPACE.
+               10 WS-PLZ-CITY      PIC X(34)  VALUE SPACE.
+       01  WS-PLZ-EDIT.
+           05 WS-PLZ-VALID         PIC X(01)       VALUE 'Y'.
+               88 PLZ-IS-VALID                     VALUE 'Y'.
+           05 WS-PLZ-ERRORS        PIC 9(07)       VALUE ZERO.
+      *    SEEN-PERSNR TABLE - HOLDS EVERY PERSNR READ SO FAR SO A
+      *    CONTROL-BREAK PASS CAN FLAG ANY NUMBER SEEN TWICE.
+       01  WS-PERSNR-SEEN-TABLE.
+           05 WS-PERSNR-SEEN-COUNT PIC 9(05)       VALUE ZERO.
+           05 WS-PERSNR-SEEN OCCURS 2000 TIMES
+                              INDEXED BY WS-PERSNR-IDX
+                              PIC 9(09).
+       01  WS-PERSNR-DUP-ERRORS    PIC 9(07)       VALUE ZERO.
+       01  WS-SATZART-COUNTERS.
+           05 WS-HEADER-COUNT      PIC 9(07)       VALUE ZERO.
+           05 WS-DETAIL-COUNT      PIC 9(07)       VALUE ZERO.
+           05 WS-TRAILER-COUNT     PIC 9(07)       VALUE ZERO.
+           05 WS-UNKNOWN-TYPE-COUNT PIC 9(07)      VALUE ZERO.
+      *    GEB-DAT EDIT - THE BIRTH DATE MAY NOT FALL AFTER THE
+      *    REPORTING PERIOD CARRIED IN D111E-DAT-M/D111E-DAT-J.
+       01  WS-GEBDAT-EDIT.
+           05 WS-GEBDAT-VALID      PIC X(01)       VALUE 'Y'.
+               88 GEBDAT-IS-VALID                  VALUE 'Y'.
+           05 WS-GEBDAT-ERRORS     PIC 9(07)       VALUE ZERO.
+           05 WS-REPORT-PERIOD     PIC 9(06).
+           05 WS-GEB-PERIOD        PIC 9(06).
+      *    CHECKPOINT/RESTART CONTROLS - CKPTFILE HOLDS THE COUNT OF
+      *    D111E RECORDS SUCCESSFULLY PROCESSED AS OF THE LAST
+      *    CHECKPOINT SO A RERUN CAN RESUME PAST THAT POINT.
+       01  FC-CKPTFILE-STATUS      PIC X(02).
+       01  FC-CTLRPT-STATUS        PIC X(02).
+       01  WS-RESTART-COUNT        PIC 9(07)       VALUE ZERO.
+       01  WS-CKPT-INTERVAL        PIC 9(05)       VALUE 00100.
+       01  WS-CKPT-EOF-SW          PIC X(01)       VALUE 'N'.
+           88 WS-CKPT-EOF                          VALUE 'Y'.
+       01  WS-CKPT-COUNTDOWN       PIC 9(05)       VALUE 00100.
+      *    DEPT-XREF TABLE - VALID D111E-BDST/D111E-KNR COMBINATIONS
+      *    SO A DETAIL RECORD CAN BE CHECKED AGAINST THE DEPARTMENT
+      *    AND COST-CENTER MASTER.
+       01  WS-DEPT-XREF-TABLE.
+           05 WS-DEPT-XREF-ENTRY OCCURS 5 TIMES
+                                  INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-BDST     PIC 9(08)  VALUE ZERO.
+               10 WS-DEPT-KNR      PIC 9(02)  VALUE ZERO.
+       01  WS-DEPT-XREF-EDIT.
+           05 WS-DEPT-XREF-VALID   PIC X(01)       VALUE 'Y'.
+               88 DEPT-XREF-IS-VALID                VALUE 'Y'.
+           05 WS-DEPT-XREF-ERRORS  PIC 9(07)       VALUE ZERO.
+      *    CONTROL-TOTAL TRAILER - ONE LINE PER TOTAL, WRITTEN TO
+      *    CTLRPT SO THE RUN CAN BE BALANCED AGAINST OTHER JOBS.
+       01  WS-CTL-DETAIL-LINE.
+           05 CTL-LABEL             PIC X(28).
+           05 CTL-VALUE             PIC ZZZZZZ9.
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+              UNTIL WS-EOF
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9999-EXIT-PROGRAM.
+       1000-INITIALIZE.
            OPEN INPUT D111E
+           PERFORM 1050-LOAD-PLZ-TABLE
+           PERFORM 1055-LOAD-DEPT-XREF-TABLE
+           PERFORM 1060-READ-CHECKPOINT
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'ISSUE14: RESTARTING AFTER RECORD='
+                 WS-RESTART-COUNT
+              PERFORM 1070-SKIP-TO-RESTART-POINT
+           END-IF
+           PERFORM 1100-READ-NEXT-RECORD.
+       1060-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE 'N' TO WS-CKPT-EOF-SW
+           OPEN INPUT CKPTFILE
+           IF FC-CKPTFILE-STATUS = '00'
+              PERFORM 1065-READ-CHECKPOINT-NEXT
+                 UNTIL WS-CKPT-EOF
+              CLOSE CKPTFILE
+           ELSE
+              CLOSE CKPTFILE
+           END-IF.
+       1065-READ-CHECKPOINT-NEXT.
+      *    CKPTFILE IS OPENED DISP=MOD BY THE CALLING JCL SO EACH
+      *    PERIODIC CHECKPOINT WRITE APPENDS RATHER THAN REPLACES -
+      *    READ EVERY STACKED RECORD AND KEEP ONLY THE LAST ONE, SINCE
+      *    THAT IS THE MOST RECENT COUNT AS OF THE LAST CHECKPOINT.
+           READ CKPTFILE INTO WS-RESTART-COUNT
+              AT END
+                 MOVE 'Y' TO WS-CKPT-EOF-SW
+           END-READ.
+       1070-SKIP-TO-RESTART-POINT.
+           PERFORM 1075-SKIP-ONE-RECORD
+              UNTIL WS-EOF
+              OR WS-TOTAL-RECORDS >= WS-RESTART-COUNT.
+       1075-SKIP-ONE-RECORD.
            READ D111E
               AT END
-                 move '1' to aus-vor
-                 MOVE 'Ende' to aus-text
+                 MOVE 'Y' TO WS-EOF-SW
               NOT AT END
-                 Move "weiter lesen" to aus-text
+                 ADD 1 TO WS-TOTAL-RECORDS
+           END-READ.
+       1050-LOAD-PLZ-TABLE.
+           MOVE '01067'    TO WS-PLZ-CODE (1)
+           MOVE 'DRESDEN'  TO WS-PLZ-CITY (1)
+           MOVE '10115'    TO WS-PLZ-CODE (2)
+           MOVE 'BERLIN'   TO WS-PLZ-CITY (2)
+           MOVE '20095'    TO WS-PLZ-CODE (3)
+           MOVE 'HAMBURG'  TO WS-PLZ-CITY (3)
+           MOVE '50667'    TO WS-PLZ-CODE (4)
+           MOVE 'KOELN'    TO WS-PLZ-CITY (4)
+           MOVE '80331'    TO WS-PLZ-CODE (5)
+           MOVE 'MUENCHEN' TO WS-PLZ-CITY (5).
+       1055-LOAD-DEPT-XREF-TABLE.
+           MOVE 00010001   TO WS-DEPT-BDST (1)
+           MOVE 01         TO WS-DEPT-KNR  (1)
+           MOVE 00010002   TO WS-DEPT-BDST (2)
+           MOVE 02         TO WS-DEPT-KNR  (2)
+           MOVE 00020001   TO WS-DEPT-BDST (3)
+           MOVE 03         TO WS-DEPT-KNR  (3)
+           MOVE 00020002   TO WS-DEPT-BDST (4)
+           MOVE 04         TO WS-DEPT-KNR  (4)
+           MOVE 00030001   TO WS-DEPT-BDST (5)
+           MOVE 05         TO WS-DEPT-KNR  (5).
+       1100-READ-NEXT-RECORD.
+           READ D111E
+              AT END
+                 MOVE '1'          TO AUS-VOR
+                 MOVE 'Ende'       TO AUS-TEXT
+                 MOVE 'Y'          TO WS-EOF-SW
+              NOT AT END
+                 MOVE 'weiter lesen' TO AUS-TEXT
            END-READ
-           display ausgabe
-           .
+           DISPLAY AUSGABE.
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-RECORDS
+           EVALUATE TRUE
+              WHEN D111E-SATZART-HEADER
+                 PERFORM 2400-PROCESS-HEADER
+              WHEN D111E-SATZART-DETAIL
+                 PERFORM 2300-PROCESS-DETAIL
+              WHEN D111E-SATZART-TRAILER
+                 PERFORM 2500-PROCESS-TRAILER
+              WHEN OTHER
+                 PERFORM 2600-PROCESS-UNKNOWN-TYPE
+           END-EVALUATE
+           SUBTRACT 1 FROM WS-CKPT-COUNTDOWN
+           IF WS-CKPT-COUNTDOWN = 0
+              PERFORM 8500-WRITE-CHECKPOINT
+              MOVE WS-CKPT-INTERVAL TO WS-CKPT-COUNTDOWN
+           END-IF
+           PERFORM 1100-READ-NEXT-RECORD.
+       8500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE
+           MOVE WS-TOTAL-RECORDS TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           CLOSE CKPTFILE.
+       2300-PROCESS-DETAIL.
+           ADD 1 TO WS-DETAIL-COUNT
+           PERFORM 2050-VALIDATE-GESCHLECHT
+           PERFORM 2060-VALIDATE-PLZ
+           PERFORM 2070-CHECK-DUPLICATE-PERSNR
+           PERFORM 2080-VALIDATE-GEB-DAT
+           PERFORM 2090-VALIDATE-BDST-KNR
+           PERFORM 2100-ACCUMULATE-BY-DST
+           PERFORM 2200-ACCUMULATE-BY-KNR.
+       2400-PROCESS-HEADER.
+           ADD 1 TO WS-HEADER-COUNT.
+       2500-PROCESS-TRAILER.
+           ADD 1 TO WS-TRAILER-COUNT.
+       2600-PROCESS-UNKNOWN-TYPE.
+           ADD 1 TO WS-UNKNOWN-TYPE-COUNT
+           DISPLAY 'ISSUE14: UNKNOWN D111E-SATZART=' D111E-SATZART.
+       2050-VALIDATE-GESCHLECHT.
+           MOVE 'Y' TO WS-GESCHLECHT-VALID
+           EVALUATE D111E-GESCHLECHT
+              WHEN 'M'
+              WHEN 'W'
+              WHEN 'D'
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'N' TO WS-GESCHLECHT-VALID
+           END-EVALUATE
+           IF NOT GESCHLECHT-IS-VALID
+              ADD 1 TO WS-GESCHLECHT-ERRORS
+              DISPLAY 'ISSUE14: INVALID D111E-GESCHLECHT='
+                 D111E-GESCHLECHT ' FOR PERSNR=' D111E-PERSNR
+           END-IF.
+       2060-VALIDATE-PLZ.
+           MOVE 'N' TO WS-PLZ-VALID
+           SET WS-PLZ-IDX TO 1
+           SEARCH WS-PLZ-ROUTING-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-PLZ-CODE (WS-PLZ-IDX) = D111E-PLZ
+                 IF WS-PLZ-CITY (WS-PLZ-IDX) = D111E-ORT
+                    MOVE 'Y' TO WS-PLZ-VALID
+                 END-IF
+           END-SEARCH
+           IF NOT PLZ-IS-VALID
+              ADD 1 TO WS-PLZ-ERRORS
+              DISPLAY 'ISSUE14: PLZ/ORT MISMATCH PLZ=' D111E-PLZ
+                 ' ORT=' D111E-ORT ' FOR PERSNR=' D111E-PERSNR
+           END-IF.
+       2070-CHECK-DUPLICATE-PERSNR.
+           SET WS-PERSNR-IDX TO 1
+           SEARCH WS-PERSNR-SEEN
+              AT END
+                 IF WS-PERSNR-SEEN-COUNT < 2000
+                    ADD 1 TO WS-PERSNR-SEEN-COUNT
+                    SET WS-PERSNR-IDX TO WS-PERSNR-SEEN-COUNT
+                    MOVE D111E-PERSNR TO WS-PERSNR-SEEN (WS-PERSNR-IDX)
+                 END-IF
+              WHEN WS-PERSNR-SEEN (WS-PERSNR-IDX) = D111E-PERSNR
+                 ADD 1 TO WS-PERSNR-DUP-ERRORS
+                 DISPLAY 'ISSUE14: DUPLICATE D111E-PERSNR='
+                    D111E-PERSNR
+           END-SEARCH.
+       2080-VALIDATE-GEB-DAT.
+           MOVE 'Y' TO WS-GEBDAT-VALID
+           MOVE D111E-DAT-J TO WS-REPORT-PERIOD (1:4)
+           MOVE D111E-DAT-M TO WS-REPORT-PERIOD (5:2)
+           MOVE D111E-GEB-DAT-J TO WS-GEB-PERIOD (1:4)
+           MOVE D111E-GEB-DAT-M TO WS-GEB-PERIOD (5:2)
+           IF WS-GEB-PERIOD > WS-REPORT-PERIOD
+              MOVE 'N' TO WS-GEBDAT-VALID
+           END-IF
+           IF NOT GEBDAT-IS-VALID
+              ADD 1 TO WS-GEBDAT-ERRORS
+              DISPLAY 'ISSUE14: D111E-GEB-DAT AFTER PERIOD, PERSNR='
+                 D111E-PERSNR
+           END-IF.
+       2090-VALIDATE-BDST-KNR.
+           MOVE 'N' TO WS-DEPT-XREF-VALID
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-XREF-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-DEPT-BDST (WS-DEPT-IDX) = D111E-BDST
+                 IF WS-DEPT-KNR (WS-DEPT-IDX) = D111E-KNR
+                    MOVE 'Y' TO WS-DEPT-XREF-VALID
+                 END-IF
+           END-SEARCH
+           IF NOT DEPT-XREF-IS-VALID
+              ADD 1 TO WS-DEPT-XREF-ERRORS
+              DISPLAY 'ISSUE14: BDST/KNR NOT ON FILE, PERSNR='
+                 D111E-PERSNR ' BDST=' D111E-BDST ' KNR=' D111E-KNR
+           END-IF.
+       2100-ACCUMULATE-BY-DST.
+           SET WS-DST-IDX TO 1
+           SEARCH WS-DST-TABLE
+              AT END
+                 PERFORM 2110-ADD-DST-ENTRY
+              WHEN WS-DST-CODE (WS-DST-IDX) = D111E-DST
+                 ADD 1 TO WS-DST-COUNT (WS-DST-IDX)
+           END-SEARCH.
+       2110-ADD-DST-ENTRY.
+           ADD 1 TO WS-DST-ENTRIES
+           SET WS-DST-IDX TO WS-DST-ENTRIES
+           MOVE D111E-DST     TO WS-DST-CODE (WS-DST-IDX)
+           MOVE 1             TO WS-DST-COUNT (WS-DST-IDX).
+       2200-ACCUMULATE-BY-KNR.
+           SET WS-KNR-IDX TO 1
+           SEARCH WS-KNR-TABLE
+              AT END
+                 PERFORM 2210-ADD-KNR-ENTRY
+              WHEN WS-KNR-CODE (WS-KNR-IDX) = D111E-KNR
+                 ADD 1 TO WS-KNR-COUNT (WS-KNR-IDX)
+           END-SEARCH.
+       2210-ADD-KNR-ENTRY.
+           ADD 1 TO WS-KNR-ENTRIES
+           SET WS-KNR-IDX TO WS-KNR-ENTRIES
+           MOVE D111E-KNR     TO WS-KNR-CODE (WS-KNR-IDX)
+           MOVE 1             TO WS-KNR-COUNT (WS-KNR-IDX).
+       3000-PRINT-SUMMARY.
+           DISPLAY 'ISSUE14: TOTAL RECORDS READ = ' WS-TOTAL-RECORDS
+           DISPLAY 'ISSUE14: GESCHLECHT ERRORS  = ' WS-GESCHLECHT-ERRORS
+           DISPLAY 'ISSUE14: PLZ/ORT ERRORS     = ' WS-PLZ-ERRORS
+           DISPLAY 'ISSUE14: DUPLICATE PERSNRS  = ' WS-PERSNR-DUP-ERRORS
+           DISPLAY 'ISSUE14: GEB-DAT ERRORS     = ' WS-GEBDAT-ERRORS
+           DISPLAY 'ISSUE14: BDST/KNR ERRORS    = ' WS-DEPT-XREF-ERRORS
+           DISPLAY 'ISSUE14: HEADER RECORDS     = ' WS-HEADER-COUNT
+           DISPLAY 'ISSUE14: DETAIL RECORDS     = ' WS-DETAIL-COUNT
+           DISPLAY 'ISSUE14: TRAILER RECORDS    = ' WS-TRAILER-COUNT
+           DISPLAY 'ISSUE14: UNKNOWN TYPE RECS  = '
+               WS-UNKNOWN-TYPE-COUNT
+           SET WS-DST-IDX TO 1
+           PERFORM 3100-PRINT-DST-LINE
+              VARYING WS-DST-IDX FROM 1 BY 1
+              UNTIL WS-DST-IDX > WS-DST-ENTRIES
+           SET WS-KNR-IDX TO 1
+           PERFORM 3200-PRINT-KNR-LINE
+              VARYING WS-KNR-IDX FROM 1 BY 1
+              UNTIL WS-KNR-IDX > WS-KNR-ENTRIES
+           PERFORM 3300-WRITE-CONTROL-TOTALS.
+       3300-WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CTLRPT
+           MOVE 'TOTAL RECORDS READ         ' TO CTL-LABEL
+           MOVE WS-TOTAL-RECORDS               TO CTL-VALUE
+           WRITE CTL-LINE FROM WS-CTL-DETAIL-LINE
+           MOVE 'HEADER RECORDS              ' TO CTL-LABEL
+           MOVE WS-HEADER-COUNT                 TO CTL-VALUE
+           WRITE CTL-LINE FROM WS-CTL-DETAIL-LINE
+           MOVE 'DETAIL RECORDS              ' TO CTL-LABEL
+           MOVE WS-DETAIL-COUNT                 TO CTL-VALUE
+           WRITE CTL-LINE FROM WS-CTL-DETAIL-LINE
+           MOVE 'TRAILER RECORDS             ' TO CTL-LABEL
+           MOVE WS-TRAILER-COUNT                TO CTL-VALUE
+           WRITE CTL-LINE FROM WS-CTL-DETAIL-LINE
+           MOVE 'TOTAL EXCEPTIONS            ' TO CTL-LABEL
+           COMPUTE CTL-VALUE = WS-GESCHLECHT-ERRORS
+              + WS-PLZ-ERRORS + WS-PERSNR-DUP-ERRORS
+              + WS-GEBDAT-ERRORS + WS-DEPT-XREF-ERRORS
+           WRITE CTL-LINE FROM WS-CTL-DETAIL-LINE
+           CLOSE CTLRPT.
+       3100-PRINT-DST-LINE.
+           DISPLAY 'ISSUE14: D111E-DST=' WS-DST-CODE (WS-DST-IDX)
+              ' COUNT=' WS-DST-COUNT (WS-DST-IDX).
+       3200-PRINT-KNR-LINE.
+           DISPLAY 'ISSUE14: D111E-KNR=' WS-KNR-CODE (WS-KNR-IDX)
+              ' COUNT=' WS-KNR-COUNT (WS-KNR-IDX).
+       9999-EXIT-PROGRAM.
+           CLOSE D111E
+           DELETE FILE CKPTFILE
+           STOP RUN.
