@@ -5,8 +5,22 @@
 000220 CONFIGURATION SECTION.                                           Y2612893
 000230 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.                         Y2612893
 000240 INPUT-OUTPUT    SECTION.                                         Y2612893
+000245 FILE-CONTROL.                                                    Y2612893
+000246     SELECT SUSPENSE-FILE ASSIGN TO 'SUSPENSE'                    Y2612893
+000247         ORGANIZATION IS LINE SEQUENTIAL                          Y2612893
+000248         FILE STATUS IS FC-SUSPENSE-STATUS.                       Y2612893
+000249     SELECT AUDIT-FILE ASSIGN TO 'AUDITTRL'                       Y2612893
+000250         ORGANIZATION IS LINE SEQUENTIAL                          Y2612893
+000251         FILE STATUS IS FC-AUDIT-STATUS.                          Y2612893
 000290*=================================================================Y2612893
 000300 DATA            DIVISION.                                        Y2612893
+000305 FILE SECTION.                                                    Y2612893
+000306 FD  SUSPENSE-FILE                                                Y2612893
+000307     RECORD CONTAINS 80 CHARACTERS.                               Y2612893
+000308 01  SUSPENSE-LINE               PIC X(80).                       Y2612893
+000309 FD  AUDIT-FILE                                                   Y2612893
+000310     RECORD CONTAINS 80 CHARACTERS.                               Y2612893
+000311 01  AUDIT-LINE                  PIC X(80).                       Y2612893
 000410*=================================================================Y2612893
 000420 WORKING-STORAGE SECTION.                                         Y2612893
 000430*=================================================================Y2612893
@@ -14,6 +28,12 @@
 000450 01  C-ZAEHLER                           PACKED-DECIMAL.          Y2612893
 000460     05  C-UEB               PIC 9(06)     VALUE ZERO.            Y2612893
 000470     05  C-D852A             PIC S9(9)     VALUE +0.              Y2612893
+000475     05  C-REJECTED          PIC 9(06)     VALUE ZERO.            Y2612893
+000476     05  C-SUSPENSE          PIC 9(06)     VALUE ZERO.            Y2612893
+000477     05  C-AUDIT             PIC 9(06)     VALUE ZERO.            Y2612893
+000477*=================================================================Y2612893
+000478 01  FC-SUSPENSE-STATUS                  PIC X(02).                Y2612893
+000479 01  FC-AUDIT-STATUS                     PIC X(02).                Y2612893
 000480*=================================================================Y2612893
 000930*    T-  Tabellen                                                 Y2612893
 000940 01  T-TABELLEN.                                                  Y2612893
@@ -25,6 +45,8 @@
 001000 01  X-SUBSKRIPTE                        BINARY.                  Y2612893
 001010     05  X-1                 PIC S9(4).                           Y2612893
 001020     05  X-2                 PIC S9(4).                           Y2612893
+001025     05  X-3                 PIC S9(4).                           Y2612893
+001027     05  X-5                 PIC S9(4).                           Y2612893
 001030     05  X-4                 PIC S9(4).                           Y2612893
 001040*=================================================================Y2612893
 001050/                                                                 Y2612893
@@ -45,24 +67,75 @@
 001200         10  Z-WERT4         PIC X(72).                           Y2612893
 001210     05  Z-BTRNR-E           PIC X(08).                           Y2612893
 001220     05  Z-BTRNR-A           PIC X(08).                           Y2612893
-001230     05  Z-EMP-1             PIC X(35).                           Y2612893
-001240     05  Z-EMP-2             PIC X(35).                           Y2612893
-001250     05  Z-EMP-3             PIC X(35).                           Y2612893
-001260     05  Z-ABS-1             PIC X(35).                           Y2612893
-001270     05  Z-ABS-2             PIC X(35).                           Y2612893
-001280     05  Z-ABS-3             PIC X(35).                           Y2612893
+001230     05  Z-EMP-TABELLE.                                           Y2612893
+001235         10  Z-EMP           PIC X(35)  OCCURS 10.                Y2612893
+001245     05  Z-ABS-TABELLE.                                           Y2612893
+001255         10  Z-ABS           PIC X(35)  OCCURS 10.                Y2612893
 001290     05  Z-BAND.                                                  Y2612893
 001300         10  Z-BAND-NR       PIC 9(05).                           Y2612893
 001310         10  FILLER          PIC X(15).                           Y2612893
 001320     05  Z-UEB.                                                   Y2612893
 001330         10  Z-UEB-1         PIC X(02)    VALUE 'EL'.             Y2612893
 001340         10  Z-UEB-2         PIC 9(02)    VALUE 0.                Y2612893
-001350*=================================================================Y2612893
-       Procedure Division.                                                      
-           perform B70100                                                       
+001345*=================================================================Y2612893
+001346*    WS- Zwischenfelder fuer die Aufloesung von EMP-nn/ABS-nn     Y2612893
+001347 01  WS-TAG-PARSE.                                                Y2612893
+001348     05  WS-TAG-NAME         PIC X(10).                           Y2612893
+001349     05  WS-TAG-NUM-A        PIC X(04).                           Y2612893
+001350 01  WS-TAG-NUM              PIC 9(04).                           Y2612893
+001351*=================================================================Y2612893
+001352*    WS- Arbeitgeber-Stammtabelle fuer BTRNR-A/BTRNR-E Pruefung   Y2612893
+001353 01  WS-BTRNR-MASTER-TABLE.                                       Y2612893
+001354     05  WS-BTRNR-MASTER-ENTRY  OCCURS 5 TIMES                    Y2612893
+001355                                INDEXED BY WS-BTRNR-IDX.          Y2612893
+001356         10  WS-BTRNR-MASTER    PIC X(08).                        Y2612893
+001357 01  WS-BTRNR-VALID          PIC X(01)  VALUE 'Y'.                 Y2612893
+001358     88  BTRNR-IS-VALID                 VALUE 'Y'.                Y2612893
+001359*=================================================================Y2612893
+001360*    WS- Pruefung auf Dezimalpunkt-Formatfehler - unter          Y2612893
+001361*    DECIMAL-POINT IS COMMA ist das Komma der Dezimaltrenner,     Y2612893
+001362*    ein Punkt im Wertfeld deutet auf ein falsches Format hin.    Y2612893
+001363 01  WS-NUMFMT-EDIT.                                              Y2612893
+001364     05  WS-PERIOD-COUNT     PIC 9(03)  VALUE ZERO.                Y2612893
+001365     05  WS-NUMFMT-ERRORS    PIC 9(05)  VALUE ZERO.                Y2612893
+001366*=================================================================Y2612893
+001366*    WS- Pruefsatz fuer den Audit-Trail je verarbeitetem T-WERT    Y2612893
+001366 01  WS-AUDIT-DETAIL.                                              Y2612893
+001366     05  WS-AUDIT-IDX        PIC Z9.                               Y2612893
+001366     05  FILLER              PIC X(01)  VALUE SPACE.               Y2612893
+001366     05  WS-AUDIT-SEGMENT    PIC X(72).                            Y2612893
+001367*=================================================================Y2612893
+001367*    WS- Bandwechsel-Steuerung fuer BAND-NR Stapelbildung          Y2612893
+001368 01  WS-BATCH-CONTROL.                                             Y2612893
+001369     05  WS-PREV-BAND-NR     PIC 9(05)  VALUE ZERO.                 Y2612893
+001370     05  WS-BATCH-COUNT      PIC 9(05)  VALUE ZERO.                 Y2612893
+001371     05  WS-BATCH-FIRST-SW   PIC X(01)  VALUE 'Y'.                  Y2612893
+001372         88  WS-FIRST-BAND              VALUE 'Y'.                 Y2612893
+001373*=================================================================Y2612893
+       Procedure Division.
+           perform B70090-LOAD-BTRNR-MASTER
+           perform B70100
            stop run.                                                            
+005010*=================================================================Y2612893
+005020 B70090-LOAD-BTRNR-MASTER.                                        Y2612893
+005021     MOVE '00010001' TO WS-BTRNR-MASTER (1)                       Y2612893
+005022     MOVE '00010002' TO WS-BTRNR-MASTER (2)                       Y2612893
+005023     MOVE '00020001' TO WS-BTRNR-MASTER (3)                       Y2612893
+005024     MOVE '00020002' TO WS-BTRNR-MASTER (4)                       Y2612893
+005025     MOVE '00030001' TO WS-BTRNR-MASTER (5)                       Y2612893
+005026     .                                                            Y2612893
 005040*=================================================================Y2612893
 005050 B70100.                                                          Y2612893
+005055     OPEN OUTPUT SUSPENSE-FILE                                    Y2612893
+005056     IF FC-SUSPENSE-STATUS NOT = '00'                             Y2612893
+005057         DISPLAY 'B70100: UNABLE TO OPEN SUSPENSE-FILE, STATUS='  Y2612893
+005058             FC-SUSPENSE-STATUS                                   Y2612893
+005059     END-IF                                                       Y2612893
+005060     OPEN OUTPUT AUDIT-FILE                                       Y2612893
+005061     IF FC-AUDIT-STATUS NOT = '00'                                Y2612893
+005062         DISPLAY 'B70100: UNABLE TO OPEN AUDIT-FILE, STATUS='     Y2612893
+005063             FC-AUDIT-STATUS                                      Y2612893
+005064     END-IF                                                       Y2612893
 005070     MOVE 0                          TO X-2                       Y2612893
 005080     UNSTRING Z-WERT                                              Y2612893
 005090             DELIMITED BY ALL '#'                                 Y2612893
@@ -84,34 +157,152 @@
 005250             UNTIL   X-1 > X-2                                    Y2612893
 005260         MOVE SPACES             TO Z-WERT                        Y2612893
 005270*        UNSTRING Z-WERT                                          Y2612893
+005270         MOVE 0                  TO X-5                           Y2612893
 005270         UNSTRING T-WERT  (X-1)                                   Y2612893
 005280                 DELIMITED BY ALL '='                             Y2612893
 005290                           OR ALL '  '                            Y2612893
 005300                 INTO         Z-WERT1                             Y2612893
 005310                              Z-WERT2                             Y2612893
+005315                 TALLYING IN  X-5                                 Y2612893
 005320         END-UNSTRING                                             Y2612893
+005321         IF X-5 < 2                                                Y2612893
+005322             PERFORM B70112-WRITE-SUSPENSE                        Y2612893
+005323         ELSE                                                     Y2612893
+005325         MOVE SPACES              TO WS-TAG-PARSE                 Y2612893
+005326         UNSTRING Z-WERT1                                         Y2612893
+005327                 DELIMITED BY '-'                                 Y2612893
+005328                 INTO         WS-TAG-NAME                         Y2612893
+005329                              WS-TAG-NUM-A                        Y2612893
+005329         END-UNSTRING                                             Y2612893
+005329         PERFORM B70118-CHECK-NUMERIC-FORMAT                      Y2612893
 005330         EVALUATE TRUE                                            Y2612893
-005340         WHEN Z-WERT1  = 'EMP-1'                                  Y2612893
-005350             MOVE Z-WERT2            TO Z-EMP-1                   Y2612893
-005360         WHEN Z-WERT1  = 'EMP-2'                                  Y2612893
-005370             MOVE Z-WERT2            TO Z-EMP-2                   Y2612893
-005380         WHEN Z-WERT1  = 'EMP-3'                                  Y2612893
-005390             MOVE Z-WERT2            TO Z-EMP-3                   Y2612893
-005400         WHEN Z-WERT1  = 'ABS-1'                                  Y2612893
-005410             MOVE Z-WERT2            TO Z-ABS-1                   Y2612893
-005420         WHEN Z-WERT1  = 'ABS-2'                                  Y2612893
-005430             MOVE Z-WERT2            TO Z-ABS-2                   Y2612893
-005440         WHEN Z-WERT1  = 'ABS-3'                                  Y2612893
-005450             MOVE Z-WERT2            TO Z-ABS-3                   Y2612893
+005340         WHEN WS-TAG-NAME = 'EMP'                                 Y2612893
+005341              AND WS-TAG-NUM-A IS NUMERIC                         Y2612893
+005350             MOVE WS-TAG-NUM-A       TO WS-TAG-NUM                Y2612893
+005355             IF WS-TAG-NUM > 0 AND WS-TAG-NUM <= 10                Y2612893
+005356                 MOVE Z-WERT2        TO Z-EMP (WS-TAG-NUM)        Y2612893
+005358             ELSE                                                  Y2612893
+005359                 PERFORM B70110-LOG-REJECTED-KEY                  Y2612893
+005357             END-IF                                                Y2612893
+005400         WHEN WS-TAG-NAME = 'ABS'                                 Y2612893
+005401              AND WS-TAG-NUM-A IS NUMERIC                         Y2612893
+005410             MOVE WS-TAG-NUM-A       TO WS-TAG-NUM                Y2612893
+005415             IF WS-TAG-NUM > 0 AND WS-TAG-NUM <= 10                Y2612893
+005416                 MOVE Z-WERT2        TO Z-ABS (WS-TAG-NUM)        Y2612893
+005418             ELSE                                                  Y2612893
+005419                 PERFORM B70110-LOG-REJECTED-KEY                  Y2612893
+005417             END-IF                                                Y2612893
 005460         WHEN Z-WERT1  = 'BTRNR-A'                                Y2612893
-005470             MOVE Z-WERT2            TO Z-BTRNR-A                 Y2612893
+005465             PERFORM B70115-VALIDATE-BTRNR                        Y2612893
+005466             IF BTRNR-IS-VALID                                    Y2612893
+005467                 MOVE Z-WERT2        TO Z-BTRNR-A                 Y2612893
+005468             ELSE                                                 Y2612893
+005469                 PERFORM B70110-LOG-REJECTED-KEY                  Y2612893
+005471             END-IF                                                Y2612893
 005480         WHEN Z-WERT1  = 'BTRNR-E'                                Y2612893
-005490             MOVE Z-WERT2            TO Z-BTRNR-E                 Y2612893
+005485             PERFORM B70115-VALIDATE-BTRNR                        Y2612893
+005486             IF BTRNR-IS-VALID                                    Y2612893
+005487                 MOVE Z-WERT2        TO Z-BTRNR-E                 Y2612893
+005488             ELSE                                                 Y2612893
+005489                 PERFORM B70110-LOG-REJECTED-KEY                  Y2612893
+005491             END-IF                                                Y2612893
+005495         WHEN Z-WERT1  = 'BAND-NR'                                Y2612893
+005496             MOVE Z-WERT2        TO Z-BAND-NR                     Y2612893
+005497             PERFORM B70125-CHECK-BAND-BREAK                      Y2612893
 005500         WHEN OTHER                                               Y2612893
-005510             CONTINUE                                             Y2612893
+005510             PERFORM B70110-LOG-REJECTED-KEY                      Y2612893
 005520         END-EVALUATE                                             Y2612893
+005525         PERFORM B70119-WRITE-AUDIT-TRAIL                         Y2612893
+005521         END-IF                                                   Y2612893
 005530     END-PERFORM                                                  Y2612893
+005531     CLOSE SUSPENSE-FILE                                          Y2612893
+005532     CLOSE AUDIT-FILE                                             Y2612893
+005535     MOVE X-2                        TO C-UEB                     Y2612893
+005536     PERFORM B70120-PRINT-CONTROLS                                Y2612893
 005540     .                                                            Y2612893
+005541*=================================================================Y2612893
+005542 B70120-PRINT-CONTROLS.                                           Y2612893
+005543     DISPLAY 'B70100: CONTROL TOTALS'                             Y2612893
+005544     DISPLAY 'B70100: SEGMENTS PROCESSED (C-UEB) = ' C-UEB        Y2612893
+005545     DISPLAY 'B70100: ACCUMULATOR (C-D852A)      = ' C-D852A      Y2612893
+005546     DISPLAY 'B70100: REJECTED KEYS (C-REJECTED) = ' C-REJECTED   Y2612893
+005546     DISPLAY 'B70100: NUMERIC FORMAT WARNINGS    = '              Y2612893
+005546        WS-NUMFMT-ERRORS                                          Y2612893
+005546     DISPLAY 'B70100: SUSPENSE SEGMENTS (C-SUSPENSE) = '           Y2612893
+005546        C-SUSPENSE                                                Y2612893
+005546     DISPLAY 'B70100: BAND BATCHES (WS-BATCH-COUNT)  = '           Y2612893
+005546        WS-BATCH-COUNT                                            Y2612893
+005546     DISPLAY 'B70100: AUDIT RECORDS (C-AUDIT)     = ' C-AUDIT      Y2612893
+005547     .                                                            Y2612893
+005548*=================================================================Y2612893
+005548*    B70119-WRITE-AUDIT-TRAIL - RECORD EACH T-WERT SEGMENT THAT    Y2612893
+005548*    WAS PROCESSED, FOR LATER RECONCILIATION OF WHAT WENT INTO     Y2612893
+005548*    THE RUN                                                      Y2612893
+005548 B70119-WRITE-AUDIT-TRAIL.                                        Y2612893
+005548     ADD 1 TO C-AUDIT                                             Y2612893
+005548     MOVE SPACES             TO WS-AUDIT-DETAIL                   Y2612893
+005548     MOVE X-1                TO WS-AUDIT-IDX                      Y2612893
+005548     MOVE T-WERT (X-1)       TO WS-AUDIT-SEGMENT                  Y2612893
+005548     WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL                        Y2612893
+005548     IF FC-AUDIT-STATUS NOT = '00'                                Y2612893
+005548         DISPLAY 'B70119: WRITE FAILED FOR AUDIT-LINE, STATUS='   Y2612893
+005548             FC-AUDIT-STATUS                                      Y2612893
+005548     END-IF                                                       Y2612893
+005548     .                                                            Y2612893
+005549*=================================================================Y2612893
+005548 B70112-WRITE-SUSPENSE.                                           Y2612893
+005548     ADD 1 TO C-SUSPENSE                                          Y2612893
+005548     WRITE SUSPENSE-LINE FROM T-WERT (X-1)                        Y2612893
+005548     IF FC-SUSPENSE-STATUS NOT = '00'                             Y2612893
+005548         DISPLAY 'B70112: WRITE FAILED FOR SUSPENSE-LINE, STATUS='Y2612893
+005548             FC-SUSPENSE-STATUS                                   Y2612893
+005548     END-IF                                                       Y2612893
+005548     DISPLAY 'B70100: SUSPENSE SEGMENT, KEY=' T-WERT (X-1)         Y2612893
+005548     .                                                            Y2612893
+005549*=================================================================Y2612893
+005549*    B70125-CHECK-BAND-BREAK - START A NEW BATCH ON A BAND-NR      Y2612893
+005549*    CHANGE, THE WAY A CONTROL BREAK IS DETECTED IN TAPE/BAND      Y2612893
+005549*    ORIENTED BATCH PROCESSING                                    Y2612893
+005549 B70125-CHECK-BAND-BREAK.                                         Y2612893
+005549     IF WS-FIRST-BAND                                             Y2612893
+005549         MOVE 'N'            TO WS-BATCH-FIRST-SW                 Y2612893
+005549         ADD 1               TO WS-BATCH-COUNT                    Y2612893
+005549         MOVE Z-BAND-NR      TO WS-PREV-BAND-NR                   Y2612893
+005549     ELSE                                                         Y2612893
+005549         IF Z-BAND-NR NOT = WS-PREV-BAND-NR                       Y2612893
+005549             ADD 1           TO WS-BATCH-COUNT                    Y2612893
+005549             DISPLAY 'B70100: NEW BAND BATCH, BAND-NR='            Y2612893
+005549                Z-BAND-NR ' BATCH=' WS-BATCH-COUNT                 Y2612893
+005549             MOVE Z-BAND-NR  TO WS-PREV-BAND-NR                   Y2612893
+005549         END-IF                                                   Y2612893
+005549     END-IF                                                       Y2612893
+005549     .                                                            Y2612893
+005550*=================================================================Y2612893
+005538 B70118-CHECK-NUMERIC-FORMAT.                                     Y2612893
+005538     MOVE ZERO TO WS-PERIOD-COUNT                                 Y2612893
+005538     INSPECT Z-WERT2 TALLYING WS-PERIOD-COUNT FOR ALL '.'         Y2612893
+005538     IF WS-PERIOD-COUNT > 0                                       Y2612893
+005538         ADD 1 TO WS-NUMFMT-ERRORS                                Y2612893
+005538         DISPLAY 'B70100: NUMERIC FORMAT WARNING, PERIOD FOUND'   Y2612893
+005538            ' UNDER DECIMAL-POINT IS COMMA, KEY=' Z-WERT1         Y2612893
+005538     END-IF                                                       Y2612893
+005538     .                                                            Y2612893
+005539*=================================================================Y2612893
+005539 B70115-VALIDATE-BTRNR.                                           Y2612893
+005539     MOVE 'N' TO WS-BTRNR-VALID                                   Y2612893
+005539     SET WS-BTRNR-IDX TO 1                                        Y2612893
+005539     SEARCH WS-BTRNR-MASTER-ENTRY                                 Y2612893
+005539        AT END                                                    Y2612893
+005539           CONTINUE                                                Y2612893
+005539        WHEN WS-BTRNR-MASTER (WS-BTRNR-IDX) = Z-WERT2             Y2612893
+005539           MOVE 'Y' TO WS-BTRNR-VALID                              Y2612893
+005539     END-SEARCH                                                   Y2612893
+005539     .                                                            Y2612893
+005541*=================================================================Y2612893
+005542 B70110-LOG-REJECTED-KEY.                                         Y2612893
+005543     ADD 1 TO C-REJECTED                                          Y2612893
+005544     DISPLAY 'B70100: REJECTED KEY=' Z-WERT1                      Y2612893
+005545     .                                                            Y2612893
 005550 B70100-EX.                                                       Y2612893
 005560     EXIT.                                                        Y2612893
 005570*=================================================================Y2612893
